@@ -43,6 +43,38 @@
       *    10/08/01 PNS Copied again to 8.01 code.                     *
       *    06/01/06 PNS Copied again to 8.9 code.                      *
       *    10/09/10 PNS Copied again to 9.1 code.                      *
+      *    08/09/26 TJM Added per-page calculation summary display.    *
+      *    08/09/26 TJM Added restart-page-number support so a failed  *
+      *       off-cycle calc can be resumed from a specific page.      *
+      *    08/09/26 TJM Added FICA credit deduction-period eligibility *
+      *       report to the HP90003 enhancement.                      *
+      *    08/09/26 TJM Added audit logging for calc errors suppressed*
+      *       by the transfer-error limit.                            *
+      *    08/09/26 TJM Added preliminary vs final calc comparison    *
+      *       report.                                                 *
+      *    08/09/26 TJM Widened the HP90003 deduction-period table to *
+      *       9 codes.  PSLCT's own FUTURE-DED-PRD-CNT/CONF-DED-PRD-  *
+      *       CNT arrays stay at their vendor-defined size of 5; codes*
+      *       6-9 are held and totaled locally.                       *
+      *    08/09/26 TJM Added a pre-flight paysheet row count estimate*
+      *       displayed before a run begins processing pages.         *
+      *    08/09/26 TJM Flag runs whose pay end date does not match a *
+      *       PAY_PERIOD row anchored off the calculated month-end.   *
+      *    08/09/26 TJM Added this calc's deduction-period totals to  *
+      *       the prelim/final comparison row, so Confirm can check   *
+      *       for drift since calc.                                  *
+      *    08/09/26 TJM Archive the run control row before removing it*
+      *       so an accepted run control's parameters are still on    *
+      *       file after the run completes.                           *
+      *    08/09/26 TJM Added support for running an explicit,        *
+      *       non-contiguous list of off-cycle pages instead of a     *
+      *       contiguous PAGE-NO/PAGE-NO-THRU range.                  *
+      *    08/09/26 TJM Added a run-statistics report breaking the    *
+      *       pages calculated out by Public Sector, Federal          *
+      *       Government, and Private sector employer.                *
+      *    08/09/26 TJM Added a reconciliation report comparing each  *
+      *       off-cycle page's calendar flag against the Pay          *
+      *       Calendar's own off-cycle flag.                          *
       *                                                                *
       ******************************************************************
 
@@ -83,20 +115,65 @@
                03  WK-DAY              PIC X(2).
            02  WK-RESULT               PIC S9(4)V9(5).
            02  WK-RESULT-INTEGER       PIC S9(4).
+           02  WK-PAGE-CNT             PIC 9(5)    COMP.
+           02  WK-PUBSEC-CNT           PIC 9(5)    COMP.
+           02  WK-FEDGOVT-CNT          PIC 9(5)    COMP.
+           02  WK-PRIVATE-CNT          PIC 9(5)    COMP.
+           02  WK-OFFCAL-MATCH-CNT     PIC 9(5)    COMP.
+           02  WK-OFFCAL-MISMAT-CNT    PIC 9(5)    COMP.
+           02  WK-PAGE-LIST-CNT        PIC 9(5)    COMP.
+           02  WK-FINAL-GROSS-TOT      PIC S9(9)V99  COMP-3.
+           02  WK-FINAL-NET-TOT        PIC S9(9)V99  COMP-3.
+           02  WK-FINAL-DED-TOT        PIC S9(9)V99  COMP-3.
 
 NOCBGN     02  WK-DED-PERIODS.                                          HP90003
-               03  FILLER              PIC X(5)    VALUE '12345'.       HP90003
+               03  FILLER              PIC X(9)    VALUE '123456789'.   HP90003
            02  WK-DED-PRD-ARRAY REDEFINES WK-DED-PERIODS.               HP90003
-               03  WK-DED-PERIOD       PIC X       OCCURS 5.            HP90003
-NOCEND     02  WK-IDX                  PIC 9999    COMP.                HP90003
+               03  WK-DED-PERIOD       PIC X       OCCURS 9.            HP90003
+           02  WK-IDX                  PIC 9999    COMP.                HP90003
+      *    PSLCT's FUTURE-DED-PRD-CNT/CONF-DED-PRD-CNT arrays are       HP90003
+      *    vendor-defined at OCCURS 5.  Counts for deduction period     HP90003
+      *    codes 6-9 are kept here instead and folded into PSLCT's      HP90003
+      *    scalar totals, which are not size-limited.                  HP90003
+           02  WK-EXTRA-FUTURE-CNT     PIC 9(5)    COMP  OCCURS 4.      HP90003
+           02  WK-EXTRA-CONF-CNT       PIC 9(5)    COMP  OCCURS 4.      HP90003
+      *    WK-DED-PRD-CD-CNT/WK-DED-PRD-VNDR-CNT hold the 9-code total  HP90003
+      *    and the vendor's 5-code array size used throughout NB200/    HP90003
+      *    NB300, so the two counts are set in one place.               HP90003
+           02  WK-DED-PRD-CD-CNT       PIC 9       COMP  VALUE 9.       HP90003
+NOCEND     02  WK-DED-PRD-VNDR-CNT     PIC 9       COMP  VALUE 5.       HP90003
 
        01  W-DSP.
            02  PAGE-NO                 PIC ZZZZ9.
+           02  PAGE-CNT                PIC ZZZZ9.
+           02  EMP-ROW-COUNT           PIC ZZZ,ZZZ,ZZ9.
 
 
        01  W-SW.
            02  FETCH-CAL-SW            PIC X       VALUE SPACE.
                88  FETCH-CAL-END                   VALUE 'E'.
+           02  FETCH-PGLST-SW          PIC X       VALUE SPACE.
+               88  FETCH-PGLST-END                 VALUE 'E'.
+           02  WK-PRELIM-RUN-SW        PIC X       VALUE 'N'.
+               88  WK-PRELIM-RUN-YES               VALUE 'Y'.
+           02  WK-PAYPRD-FOUND-SW      PIC X       VALUE 'N'.
+               88  WK-PAYPRD-FOUND-YES             VALUE 'Y'.
+
+
+      /*****************************************************************
+      *  Per-page calculation summary, accumulated as each off-cycle   *
+      *  page is calculated and printed once, as a single report, from *
+      *  SA000-TERM after the page loop ends.  Bounded at 500 pages;   *
+      *  pages beyond that still calculate normally, they just are not *
+      *  itemized in the summary (a run this size is flagged below).   *
+      ******************************************************************
+       01  W-PAGE-SUMM.
+           02  WK-PAGE-SUMM-CNT        PIC 9(5)    COMP VALUE ZERO.
+           02  WK-PAGE-SUMM-TBL        OCCURS 500.
+               03  WK-PS-PAGE-NO       PIC 99999   COMP.
+               03  WK-PS-EMP-CNT       PIC 9(7)    COMP.
+               03  WK-PS-MSG-SW        PIC X.
+                   88  WK-PS-MSG-RAISED            VALUE 'Y'.
 
 
        01  W-PASS.
@@ -142,6 +219,8 @@ NOCEND     02  WK-IDX                  PIC 9999    COMP.                HP90003
                03  FILLER              PIC X       VALUE ALL 'C'.
                03  FILLER              PIC X       VALUE ALL 'H'.
                03  FILLER              PIC X       VALUE ALL 'C'.
+               03  FILLER              PIC XXXX    VALUE ALL 'I'.
+               03  FILLER              PIC X       VALUE ALL 'C'.
                03  FILLER              PIC X       VALUE 'Z'.
 
            02  SELECT-DATA.
@@ -162,6 +241,9 @@ NOCEND     02  WK-IDX                  PIC 9999    COMP.                HP90003
                03  CALC-SELECT         PIC X.
                03  XFER-CALC-ERRS      PIC X.
                03  PROC-ERR086         PIC X.
+               03  RESTART-PAGE-NO     PIC 99999               COMP.
+               03  PAGE-LIST-YES       PIC X.
+                   88 PAGE-LIST-REQUESTED          VALUE 'Y'.
                03  FILLER              PIC X       VALUE 'Z'.
 
 
@@ -183,6 +265,128 @@ NOCEND     02  WK-IDX                  PIC 9999    COMP.                HP90003
                03  FILLER              PIC X       VALUE 'Z'.
 
 
+      /*****************************************************************
+      *            PAY_CALC_RUNCTL ARCHIVE INSERT STMT                 *
+      ******************************************************************
+       01  I-RUNCTLARC.
+           02  SQL-STMT                PIC X(18)   VALUE
+                                                   'PSPPYRUN_I_RCTLARC'.
+
+           02  BIND-SETUP.
+               03  FILLER              PIC X(30)   VALUE ALL 'C'.
+               03  FILLER              PIC X(30)   VALUE ALL 'H'.
+               03  FILLER              PIC X       VALUE 'Z'.
+
+           02  BIND-DATA.
+               03  OPRID               PIC X(30).
+               03  BATCH-RUN-ID        PIC X(30).
+               03  FILLER              PIC X       VALUE 'Z'.
+
+
+      /*****************************************************************
+      *            XFER-LIMIT CALC ERROR AUDIT INSERT STMT             *
+      ******************************************************************
+       01  I-XFERAUD.
+           02  SQL-STMT                PIC X(18)   VALUE
+                                                   'PSPPYRUN_I_XFERAUD'.
+
+           02  BIND-SETUP.
+               03  FILLER              PIC X(10)   VALUE ALL 'C'.
+               03  FILLER              PIC X(10)   VALUE ALL 'C'.
+               03  FILLER              PIC X(10)   VALUE ALL 'D'.
+               03  FILLER              PIC X(10)   VALUE ALL 'C'.
+               03  FILLER              PIC X(4)    VALUE ALL 'I'.
+               03  FILLER              PIC X       VALUE 'Z'.
+
+           02  BIND-DATA.
+               03  COMPANY             PIC X(10).
+               03  PAYGROUP            PIC X(10).
+               03  PAY-END-DT          PIC X(10).
+               03  RUN-ID              PIC X(10).
+               03  PROCESS-INSTANCE    PIC S9(9)               COMP.
+               03  FILLER              PIC X       VALUE 'Z'.
+
+
+      /*****************************************************************
+      *            PRELIM/FINAL CALC COMPARISON INSERT STMT            *
+      ******************************************************************
+       01  I-CALCCMP.
+           02  SQL-STMT                PIC X(18)   VALUE
+                                                   'PSPPYRUN_I_CALCCMP'.
+
+           02  BIND-SETUP.
+               03  FILLER              PIC X(10)   VALUE ALL 'C'.
+               03  FILLER              PIC X(10)   VALUE ALL 'C'.
+               03  FILLER              PIC X(10)   VALUE ALL 'D'.
+               03  FILLER              PIC X       VALUE ALL 'C'.
+               03  FILLER              PIC X(4)    VALUE ALL 'I'.
+               03  FILLER              PIC X(4)    VALUE ALL 'I'.
+               03  FILLER              PIC X(4)    VALUE ALL 'I'.
+               03  FILLER              PIC X(4)    VALUE ALL 'I'.
+               03  FILLER              PIC X(4)    VALUE ALL 'P'.
+               03  FILLER              PIC X(4)    VALUE ALL 'P'.
+               03  FILLER              PIC X(4)    VALUE ALL 'P'.
+               03  FILLER              PIC X       VALUE 'Z'.
+
+           02  BIND-DATA.
+               03  COMPANY             PIC X(10).
+               03  PAYGROUP            PIC X(10).
+               03  PAY-END-DT          PIC X(10).
+               03  PRELIM-FLAG         PIC X.
+               03  PROCESS-INSTANCE    PIC S9(9)               COMP.
+               03  PAGE-CNT            PIC 99999               COMP.
+               03  TOT-FUTURE-DED-PRD-CNT
+                                       PIC 9(5)                COMP.
+               03  TOT-CONF-DED-PRD-CNT
+                                       PIC 9(5)                COMP.
+               03  GROSS-PAY-TOT       PIC S9(9)V99            COMP-3.
+               03  NET-PAY-TOT         PIC S9(9)V99            COMP-3.
+               03  DED-AMT-TOT         PIC S9(9)V99            COMP-3.
+               03  FILLER              PIC X       VALUE 'Z'.
+
+
+      /*****************************************************************
+      *            PRELIM/FINAL CALC COMPARISON SELECT STMT            *
+      ******************************************************************
+       01  S-CALCCMP.
+           02  SQL-STMT                PIC X(18)   VALUE
+                                                   'PSPPYRUN_S_CALCCMP'.
+
+           02  BIND-SETUP.
+               03  FILLER              PIC X(10)   VALUE ALL 'C'.
+               03  FILLER              PIC X(10)   VALUE ALL 'H'.
+               03  FILLER              PIC X(10)   VALUE ALL 'D'.
+               03  FILLER              PIC X       VALUE 'Z'.
+
+           02  BIND-DATA.
+               03  COMPANY             PIC X(10).
+               03  PAYGROUP            PIC X(10).
+               03  PAY-END-DT          PIC X(10).
+               03  FILLER              PIC X       VALUE 'Z'.
+
+           02  SELECT-SETUP.
+               03  FILLER              PIC X(4)    VALUE ALL 'I'.
+               03  FILLER              PIC X(4)    VALUE ALL 'I'.
+               03  FILLER              PIC X(4)    VALUE ALL 'I'.
+               03  FILLER              PIC X(4)    VALUE ALL 'I'.
+               03  FILLER              PIC X(4)    VALUE ALL 'P'.
+               03  FILLER              PIC X(4)    VALUE ALL 'P'.
+               03  FILLER              PIC X(4)    VALUE ALL 'P'.
+               03  FILLER              PIC X       VALUE 'Z'.
+
+           02  SELECT-DATA.
+               03  PROCESS-INSTANCE    PIC S9(9)               COMP.
+               03  PAGE-CNT            PIC 99999               COMP.
+               03  TOT-FUTURE-DED-PRD-CNT
+                                       PIC 9(5)                COMP.
+               03  TOT-CONF-DED-PRD-CNT
+                                       PIC 9(5)                COMP.
+               03  GROSS-PAY-TOT       PIC S9(9)V99            COMP-3.
+               03  NET-PAY-TOT         PIC S9(9)V99            COMP-3.
+               03  DED-AMT-TOT         PIC S9(9)V99            COMP-3.
+               03  FILLER              PIC X       VALUE 'Z'.
+
+
       /*****************************************************************
       *            PAY_CALENDAR BUFFER AND STMT                        *
       ******************************************************************
@@ -293,6 +497,32 @@ NOCEND     02  WK-IDX                  PIC 9999    COMP.                HP90003
                03  FILLER              PIC X       VALUE 'Z'.
 
 
+      /*****************************************************************
+      *            OFF CYCLE PAGE LIST BUFFER AND STMT                 *
+      ******************************************************************
+       01  S-PAGELIST.
+           02  SQL-STMT                PIC X(18)   VALUE
+                                                   'PSPPYRUN_S_PGLIST'.
+
+           02  BIND-SETUP.
+               03  FILLER              PIC X(30)   VALUE ALL 'C'.
+               03  FILLER              PIC X(30)   VALUE ALL 'H'.
+               03  FILLER              PIC X       VALUE 'Z'.
+
+           02  BIND-DATA.
+               03  OPRID               PIC X(30).
+               03  BATCH-RUN-ID        PIC X(30).
+               03  FILLER              PIC X       VALUE 'Z'.
+
+           02  SELECT-SETUP.
+               03  FILLER              PIC XXXX    VALUE ALL 'I'.
+               03  FILLER              PIC X       VALUE 'Z'.
+
+           02  SELECT-DATA.
+               03  PAGE-NO             PIC 99999               COMP.
+               03  FILLER              PIC X       VALUE 'Z'.
+
+
       /*****************************************************************
       *            PAY_CHECK OFF CYCLE BUFFER AND STMT                 *
       ******************************************************************
@@ -470,6 +700,113 @@ NOCEND     02  WK-IDX                  PIC 9999    COMP.                HP90003
                03  FILLER              PIC X       VALUE 'Z'.           HP90003
 
 
+      /*****************************************************************
+      *            PRE-FLIGHT PAYSHEET ROW COUNT BUFFER AND STMT       *
+      ******************************************************************
+       01  S-EMPCNT.
+           02  SQL-STMT                PIC X(18)   VALUE
+                                                   'PSPPYRUN_S_EMPCNT'.
+           02  SQL-STMT-OFF            PIC X(18)   VALUE
+                                                   'PSPPYRUN_S_EMPOFF'.
+           02  SQL-STMT-RUN            PIC X(18)   VALUE
+                                                   'PSPPYRUN_S_EMPRUN'.
+
+           02  BIND-SETUP.
+               03  FILLER              PIC X(10)   VALUE ALL 'C'.
+               03  FILLER              PIC X(10)   VALUE ALL 'C'.
+               03  FILLER              PIC X(10)   VALUE ALL 'D'.
+               03  FILLER              PIC XXXX    VALUE ALL 'I'.
+               03  FILLER              PIC XXXX    VALUE ALL 'I'.
+               03  FILLER              PIC X(10)   VALUE ALL 'H'.
+               03  FILLER              PIC X       VALUE 'Z'.
+
+           02  BIND-DATA.
+               03  COMPANY             PIC X(10).
+               03  PAYGROUP            PIC X(10).
+               03  PAY-END-DT          PIC X(10).
+               03  PAGE-NO             PIC 99999               COMP.
+               03  PAGE-NO-THRU        PIC 99999               COMP.
+               03  RUN-ID              PIC X(10).
+               03  FILLER              PIC X       VALUE 'Z'.
+
+           02  SELECT-SETUP.
+               03  FILLER              PIC XXXX    VALUE ALL 'I'.
+               03  FILLER              PIC X       VALUE 'Z'.
+
+           02  SELECT-DATA.
+               03  EMP-ROW-COUNT       PIC 9(7)                COMP.
+               03  FILLER              PIC X       VALUE 'Z'.
+
+
+      /*****************************************************************
+      *  Per-page PAY_MESSAGE existence check used by the page summary *
+      *  report.  A separate buffer from CCCMSGWK's S-RTNCDOFF, kept   *
+      *  so this mid-run check does not disturb the cursor state       *
+      *  CCCMSGCK depends on for its own end-of-run message check.     *
+      ******************************************************************
+       01  S-PGMSG.
+           02  SQL-STMT                PIC X(18)   VALUE
+                                                   'PSPPYRUN_S_PGMSG'.
+
+           02  BIND-SETUP.
+               03  FILLER              PIC X(10)   VALUE ALL 'C'.
+               03  FILLER              PIC X(10)   VALUE ALL 'H'.
+               03  FILLER              PIC X(10)   VALUE ALL 'D'.
+               03  FILLER              PIC X(4)    VALUE ALL 'I'.
+               03  FILLER              PIC X       VALUE 'Z'.
+
+           02  BIND-DATA.
+               03  COMPANY             PIC X(10).
+               03  PAYGROUP            PIC X(10).
+               03  PAY-END-DT          PIC X(10).
+               03  PAGE-NO             PIC 99999               COMP.
+               03  FILLER              PIC X       VALUE 'Z'.
+
+           02  SELECT-SETUP.
+               03  FILLER              PIC X       VALUE ALL 'C'.
+               03  FILLER              PIC X       VALUE 'Z'.
+
+           02  SELECT-DATA.
+               03  SELECT-X            PIC X.
+               03  FILLER              PIC X       VALUE 'Z'.
+
+
+      /*****************************************************************
+      *  Paysheet gross/net/deduction totals for a given process       *
+      *  instance, used by MB000 to compare a preliminary calc's       *
+      *  dollar totals against the final calc's.                       *
+      ******************************************************************
+       01  S-PAYAMT.
+           02  SQL-STMT                PIC X(18)   VALUE
+                                                   'PSPPYRUN_S_PAYAMT'.
+
+           02  BIND-SETUP.
+               03  FILLER              PIC X(10)   VALUE ALL 'C'.
+               03  FILLER              PIC X(10)   VALUE ALL 'H'.
+               03  FILLER              PIC X(10)   VALUE ALL 'D'.
+               03  FILLER              PIC X(4)    VALUE ALL 'I'.
+               03  FILLER              PIC X       VALUE 'Z'.
+
+           02  BIND-DATA.
+               03  COMPANY             PIC X(10).
+               03  PAYGROUP            PIC X(10).
+               03  PAY-END-DT          PIC X(10).
+               03  PROCESS-INSTANCE    PIC S9(9)               COMP.
+               03  FILLER              PIC X       VALUE 'Z'.
+
+           02  SELECT-SETUP.
+               03  FILLER              PIC X(4)    VALUE ALL 'P'.
+               03  FILLER              PIC X(4)    VALUE ALL 'P'.
+               03  FILLER              PIC X(4)    VALUE ALL 'P'.
+               03  FILLER              PIC X       VALUE 'Z'.
+
+           02  SELECT-DATA.
+               03  GROSS-PAY-TOT       PIC S9(9)V99            COMP-3.
+               03  NET-PAY-TOT         PIC S9(9)V99            COMP-3.
+               03  DED-AMT-TOT         PIC S9(9)V99            COMP-3.
+               03  FILLER              PIC X       VALUE 'Z'.
+
+
       /*****************************************************************
       *            NETWORK COMMUNICATION                               *
       ******************************************************************
@@ -542,25 +879,44 @@ NOCEND     02  WK-IDX                  PIC 9999    COMP.                HP90003
                    '.'
            PERFORM GA000-START-RUN
 
+           IF RTNCD-OK OF SQLRT
+
+               PERFORM HA000-ESTIMATE-ROW-COUNT
+           END-IF
+
            IF RTNCD-OK OF SQLRT
 
                IF NO-RUNID OF PSLCT
 
-                   PERFORM WITH TEST AFTER
-                           VARYING PAGE-NO OF PSLCT
+                   MOVE ZERO  TO  WK-PAGE-CNT OF W-WK
+                   MOVE ZERO  TO  WK-PUBSEC-CNT OF W-WK
+                   MOVE ZERO  TO  WK-FEDGOVT-CNT OF W-WK
+                   MOVE ZERO  TO  WK-PRIVATE-CNT OF W-WK
+                   MOVE ZERO  TO  WK-OFFCAL-MATCH-CNT OF W-WK
+                   MOVE ZERO  TO  WK-OFFCAL-MISMAT-CNT OF W-WK
+
+                   IF PAGE-LIST-REQUESTED OF S-RUNCTL
+
+                       PERFORM DH000-SELECT-PAGE-LIST
+                       PERFORM JB000-PROCESS-PAGE-LIST
+                               UNTIL FETCH-PGLST-END OF W-SW
+                   ELSE
+                       PERFORM WITH TEST AFTER
+                               VARYING PAGE-NO OF PSLCT
                                    FROM  PAGE-NO OF PSLCT  BY  1
                                UNTIL PAGE-NO OF PSLCT
                                        =  PAGE-NO-THRU OF PSLCT
 
-                       PERFORM JA000-LOOKUP-OFF-CYCLE-PAGE
+                           PERFORM JA000-LOOKUP-OFF-CYCLE-PAGE
 
-                       IF RTNCD-END OF SQLRT
+                           IF RTNCD-END OF SQLRT
 
-                           SET RTNCD-OK OF SQLRT  TO  TRUE
-                       ELSE
-                           PERFORM MA000-PROCESS-PAY
-                       END-IF
-                   END-PERFORM
+                               SET RTNCD-OK OF SQLRT  TO  TRUE
+                           ELSE
+                               PERFORM MA000-PROCESS-PAY
+                           END-IF
+                       END-PERFORM
+                   END-IF
                ELSE
                    PERFORM DM000-SELECT-PAY-CALENDAR
                    IF PROCESS-ON-RUNID OF PSLCT
@@ -572,6 +928,12 @@ NOCEND     02  WK-IDX                  PIC 9999    COMP.                HP90003
                                TO  SQL-STMT OF S-CAL
                    END-IF
                    MOVE ALL 'H'  TO  PAYCONT OF BIND-SETUP OF S-CAL
+                   MOVE ZERO  TO  WK-PAGE-CNT OF W-WK
+                   MOVE ZERO  TO  WK-PUBSEC-CNT OF W-WK
+                   MOVE ZERO  TO  WK-FEDGOVT-CNT OF W-WK
+                   MOVE ZERO  TO  WK-PRIVATE-CNT OF W-WK
+                   MOVE ZERO  TO  WK-OFFCAL-MATCH-CNT OF W-WK
+                   MOVE ZERO  TO  WK-OFFCAL-MISMAT-CNT OF W-WK
                    PERFORM MA000-PROCESS-PAY
                            UNTIL FETCH-CAL-END OF W-SW
                END-IF
@@ -585,6 +947,8 @@ NOCEND     02  WK-IDX                  PIC 9999    COMP.                HP90003
                        MOVE 'MAIN(PSPCNFER)'  TO  ERR-SECTION OF SQLRT
                        PERFORM ZZ000-SQL-ERROR
                    END-IF
+               ELSE
+                   PERFORM LA000-AUDIT-XFER-SUPPRESSED
                END-IF
            END-IF
 
@@ -683,6 +1047,13 @@ NOCEND     02  WK-IDX                  PIC 9999    COMP.                HP90003
                MOVE PAGE-NO OF PSLCT  TO  PAGE-NO-THRU OF PSLCT
            END-IF
 
+           IF RESTART-PAGE-NO OF S-RUNCTL  NOT =  ZERO
+
+               DISPLAY 'Restarting Off-Cycle Calculation at Page: '
+                       RESTART-PAGE-NO OF S-RUNCTL
+               MOVE RESTART-PAGE-NO OF S-RUNCTL  TO  PAGE-NO OF PSLCT
+           END-IF
+
            IF RUN-ID OF PSLCT  =  SPACE
 
                SET NO-RUNID OF PSLCT  TO  TRUE
@@ -718,6 +1089,7 @@ NOCEND     02  WK-IDX                  PIC 9999    COMP.                HP90003
 
                        MOVE SQL-STMT-PRE OF U-CAL
                                TO  SQL-STMT OF U-CAL
+                       SET WK-PRELIM-RUN-YES OF W-SW  TO  TRUE
                    END-IF
                ELSE
                    MOVE 'Y'  TO   PAY-OFF-CYCLE-CAL OF PSLCT
@@ -832,7 +1204,9 @@ NOCEND     02  WK-IDX                  PIC 9999    COMP.                HP90003
            SET PRELIMINARY-CALC-YES OF S-RUNCTL  TO  TRUE
            MOVE SPACE  TO  RUN-ID OF S-RUNCTL
            MOVE ZERO  TO  PAGE-NO-THRU OF S-RUNCTL
+           MOVE ZERO  TO  RESTART-PAGE-NO OF S-RUNCTL
            MOVE 'A'  TO  CALC-SELECT OF S-RUNCTL
+           MOVE 'N'  TO  PAGE-LIST-YES OF S-RUNCTL
 
            .
        GET-RUNCTL-PARAM-EXIT.
@@ -862,6 +1236,36 @@ NOCEND     02  WK-IDX                  PIC 9999    COMP.                HP90003
        SET-RUN-STAT-PROCESSING-EXIT.
 
 
+      /*****************************************************************
+      *  Copies the run control's parameters to an archive table       *
+      *  ahead of DD000 below removing the row, so an accepted run's   *
+      *  parameters stay on file for later reference instead of being  *
+      *  lost with the row.                                            *
+      ******************************************************************
+       DC000-ARCHIVE-RUNCTL SECTION.
+       DC000.
+      *                                                                *
+      ******************************************************************
+
+           MOVE OPRID OF SQLRT  TO  OPRID OF I-RUNCTLARC
+           MOVE BATCH-RUN-ID OF SQLRT  TO  BATCH-RUN-ID OF I-RUNCTLARC
+
+           CALL 'PTPSQLRT' USING   ACTION-UPDATE OF SQLRT
+                                   SQLRT
+                                   SQL-CURSOR-COMMON OF SQLRT
+                                   SQL-STMT OF I-RUNCTLARC
+                                   BIND-SETUP OF I-RUNCTLARC
+                                   BIND-DATA OF I-RUNCTLARC
+           IF RTNCD-ERROR OF SQLRT
+
+               MOVE 'ARCHIVE-RUNCTL(INSERT)'  TO  ERR-SECTION OF SQLRT
+               PERFORM ZZ000-SQL-ERROR
+           END-IF
+
+           .
+       ARCHIVE-RUNCTL-EXIT.
+
+
       /*****************************************************************
       *                                                                *
        DD000-RUNCTL-ACCEPTED SECTION.
@@ -869,6 +1273,8 @@ NOCEND     02  WK-IDX                  PIC 9999    COMP.                HP90003
       *                                                                *
       ******************************************************************
 
+           PERFORM DC000-ARCHIVE-RUNCTL
+
            MOVE OPRID OF SQLRT  TO  OPRID OF D-RUNCTL
            MOVE BATCH-RUN-ID OF SQLRT  TO  BATCH-RUN-ID OF D-RUNCTL
 
@@ -967,6 +1373,58 @@ NOCEND     02  WK-IDX                  PIC 9999    COMP.                HP90003
        SELECT-OFF-CALENDAR-EXIT.
 
 
+      /*****************************************************************
+      *                                                                *
+       DH000-SELECT-PAGE-LIST SECTION.
+       DH000.
+      * Opens the cursor of Off-Cycle pages queued for this Run and    *
+      * fetches the first one, for a run control requesting an         *
+      * explicit, non-contiguous list of pages rather than a range.    *
+      ******************************************************************
+
+           MOVE OPRID OF SQLRT  TO  OPRID OF S-PAGELIST
+           MOVE BATCH-RUN-ID OF SQLRT  TO  BATCH-RUN-ID OF S-PAGELIST
+
+           CALL 'PTPSQLRT' USING   ACTION-SELECT OF SQLRT
+                                   SQLRT
+                                   SQL-CURSOR-COMMON OF SQLRT
+                                   SQL-STMT OF S-PAGELIST
+                                   BIND-SETUP OF S-PAGELIST
+                                   BIND-DATA OF S-PAGELIST
+                                   SELECT-SETUP OF S-PAGELIST
+                                   SELECT-DATA OF S-PAGELIST
+           IF RTNCD-ERROR OF SQLRT
+
+               MOVE 'SELECT-PAGE-LIST(SELECT)'
+                       TO  ERR-SECTION OF SQLRT
+               PERFORM ZZ000-SQL-ERROR
+           END-IF
+
+           INITIALIZE SELECT-DATA OF S-PAGELIST
+
+           CALL 'PTPSQLRT' USING   ACTION-FETCH OF SQLRT
+                                   SQLRT
+                                   SQL-CURSOR-COMMON OF SQLRT
+           IF RTNCD-ERROR OF SQLRT
+
+               IF RTNCD-END OF SQLRT
+
+                   SET RTNCD-OK OF SQLRT  TO  TRUE
+                   SET FETCH-PGLST-END OF W-SW  TO  TRUE
+               ELSE
+                   MOVE 'SELECT-PAGE-LIST(FETCH)'
+                           TO  ERR-SECTION OF SQLRT
+                   PERFORM ZZ000-SQL-ERROR
+               END-IF
+           ELSE
+               MOVE PAGE-NO OF SELECT-DATA OF S-PAGELIST
+                       TO  PAGE-NO OF PSLCT
+           END-IF
+
+           .
+       SELECT-PAGE-LIST-EXIT.
+
+
       /*****************************************************************
       *                                                                *
        DM000-SELECT-PAY-CALENDAR SECTION.
@@ -1034,8 +1492,177 @@ NOCEND     02  WK-IDX                  PIC 9999    COMP.                HP90003
 
 
       /*****************************************************************
+      * Pre-flight estimate of the paysheet row/employee count the    *
+      * run is about to process, displayed before any pages are       *
+      * calculated so an operator can sanity-check the run's size.    *
+      * Runs once, ahead of both the off-cycle page loop and the      *
+      * on-cycle calendar loop, so a RUN-ID-driven run is estimated   *
+      * with a single RUN-ID-wide sum rather than the one calendar    *
+      * combination (if any) PSLCT happens to hold at this point.     *
+      * An explicit, non-contiguous page list (PAGE-LIST-REQUESTED)   *
+      * has no PAGE-NO/PAGE-NO-THRU range to estimate from, so that   *
+      * case is handed off to HA010 to count the pages queued for     *
+      * the run instead.                                              *
+      ******************************************************************
+       HA000-ESTIMATE-ROW-COUNT SECTION.
+       HA000.
       *                                                                *
-       JA000-LOOKUP-OFF-CYCLE-PAGE SECTION.
+      ******************************************************************
+
+           IF NO-RUNID OF PSLCT  AND  PAGE-LIST-REQUESTED OF S-RUNCTL
+
+               PERFORM HA010-ESTIMATE-PAGE-LIST-COUNT
+                       THRU  ESTIMATE-PAGE-LIST-COUNT-EXIT
+           ELSE
+               MOVE COMPANY OF PSLCT
+                       TO  COMPANY OF BIND-DATA OF S-EMPCNT
+               MOVE PAYGROUP OF PSLCT
+                       TO  PAYGROUP OF BIND-DATA OF S-EMPCNT
+               MOVE PAY-END-DT OF PSLCT
+                       TO  PAY-END-DT OF BIND-DATA OF S-EMPCNT
+
+               IF NO-RUNID OF PSLCT
+
+                   MOVE PAGE-NO OF PSLCT
+                           TO  PAGE-NO OF BIND-DATA OF S-EMPCNT
+                   MOVE PAGE-NO-THRU OF PSLCT
+                           TO  PAGE-NO-THRU OF BIND-DATA OF S-EMPCNT
+                   MOVE SQL-STMT-OFF OF S-EMPCNT
+                           TO  SQL-STMT OF S-EMPCNT
+               ELSE
+                   MOVE RUN-ID OF PSLCT
+                           TO  RUN-ID OF BIND-DATA OF S-EMPCNT
+                   MOVE SQL-STMT-RUN OF S-EMPCNT
+                           TO  SQL-STMT OF S-EMPCNT
+               END-IF
+
+               CALL 'PTPSQLRT' USING   ACTION-SELECT OF SQLRT
+                                       SQLRT
+                                       SQL-CURSOR-COMMON OF SQLRT
+                                       SQL-STMT OF S-EMPCNT
+                                       BIND-SETUP OF S-EMPCNT
+                                       BIND-DATA OF S-EMPCNT
+                                       SELECT-SETUP OF S-EMPCNT
+                                       SELECT-DATA OF S-EMPCNT
+               IF RTNCD-ERROR OF SQLRT
+
+                   MOVE 'ESTIMATE-ROW-COUNT(SELECT)'
+                           TO  ERR-SECTION OF SQLRT
+                   PERFORM ZZ000-SQL-ERROR
+               END-IF
+
+               INITIALIZE EMP-ROW-COUNT OF SELECT-DATA OF S-EMPCNT
+
+               CALL 'PTPSQLRT' USING   ACTION-FETCH OF SQLRT
+                                       SQLRT
+                                       SQL-CURSOR-COMMON OF SQLRT
+               IF RTNCD-ERROR OF SQLRT
+                       AND NOT RTNCD-END OF SQLRT
+
+                   MOVE 'ESTIMATE-ROW-COUNT(FETCH)'
+                           TO  ERR-SECTION OF SQLRT
+                   PERFORM ZZ000-SQL-ERROR
+               END-IF
+
+               SET RTNCD-OK OF SQLRT  TO  TRUE
+
+               MOVE EMP-ROW-COUNT OF SELECT-DATA OF S-EMPCNT
+                       TO  EMP-ROW-COUNT OF W-DSP
+
+               DISPLAY 'Pre-Flight Row Count Estimate'
+               IF NO-RUNID OF PSLCT
+
+                   DISPLAY '  Company: ' COMPANY OF PSLCT
+                           '  Pay Group: ' PAYGROUP OF PSLCT
+                           '  Pay End Date: ' PAY-END-DT OF PSLCT
+               ELSE
+                   DISPLAY '  Run ID: ' RUN-ID OF PSLCT
+               END-IF
+               DISPLAY '  Estimated Paysheet Rows: '
+                       EMP-ROW-COUNT OF W-DSP
+           END-IF
+
+           .
+       ESTIMATE-ROW-COUNT-EXIT.
+
+
+      /*****************************************************************
+      * An explicit page list has no contiguous PAGE-NO/PAGE-NO-THRU  *
+      * range to size a row estimate from, so this counts the pages   *
+      * queued for the run instead and says so; DH000-SELECT-PAGE-LIST*
+      * reopens the same cursor afterward to actually drive the run.  *
+      ******************************************************************
+       HA010-ESTIMATE-PAGE-LIST-COUNT SECTION.
+       HA010.
+      *                                                                *
+      ******************************************************************
+
+           MOVE ZERO  TO  WK-PAGE-LIST-CNT OF W-WK
+
+           MOVE OPRID OF SQLRT  TO  OPRID OF S-PAGELIST
+           MOVE BATCH-RUN-ID OF SQLRT  TO  BATCH-RUN-ID OF S-PAGELIST
+
+           CALL 'PTPSQLRT' USING   ACTION-SELECT OF SQLRT
+                                   SQLRT
+                                   SQL-CURSOR-COMMON OF SQLRT
+                                   SQL-STMT OF S-PAGELIST
+                                   BIND-SETUP OF S-PAGELIST
+                                   BIND-DATA OF S-PAGELIST
+                                   SELECT-SETUP OF S-PAGELIST
+                                   SELECT-DATA OF S-PAGELIST
+           IF RTNCD-ERROR OF SQLRT
+
+               MOVE 'ESTIMATE-ROW-COUNT(PGLIST SELECT)'
+                       TO  ERR-SECTION OF SQLRT
+               PERFORM ZZ000-SQL-ERROR
+           END-IF
+
+           PERFORM HA020-COUNT-PAGE-LIST-FETCH
+                   UNTIL RTNCD-END OF SQLRT
+
+           SET RTNCD-OK OF SQLRT  TO  TRUE
+
+           DISPLAY 'Pre-Flight Row Count Estimate'
+           DISPLAY '  Company: ' COMPANY OF PSLCT
+                   '  Pay Group: ' PAYGROUP OF PSLCT
+                   '  Pay End Date: ' PAY-END-DT OF PSLCT
+           DISPLAY '  Explicit page list requested -- row/employee '
+                   'count is not available for this mode.'
+           DISPLAY '  Pages Queued: ' WK-PAGE-LIST-CNT OF W-WK
+
+           .
+       ESTIMATE-PAGE-LIST-COUNT-EXIT.
+
+
+      /*****************************************************************
+      *                                                                *
+       HA020-COUNT-PAGE-LIST-FETCH SECTION.
+       HA020.
+      *                                                                *
+      ******************************************************************
+
+           CALL 'PTPSQLRT' USING   ACTION-FETCH OF SQLRT
+                                   SQLRT
+                                   SQL-CURSOR-COMMON OF SQLRT
+           IF RTNCD-ERROR OF SQLRT
+
+               IF NOT RTNCD-END OF SQLRT
+
+                   MOVE 'ESTIMATE-ROW-COUNT(PGLIST FETCH)'
+                           TO  ERR-SECTION OF SQLRT
+                   PERFORM ZZ000-SQL-ERROR
+               END-IF
+           ELSE
+               ADD 1  TO  WK-PAGE-LIST-CNT OF W-WK
+           END-IF
+
+           .
+       COUNT-PAGE-LIST-FETCH-EXIT.
+
+
+      /*****************************************************************
+      *                                                                *
+       JA000-LOOKUP-OFF-CYCLE-PAGE SECTION.
        JA000.
       *                                                                *
       ******************************************************************
@@ -1077,6 +1704,236 @@ NOCEND     02  WK-IDX                  PIC 9999    COMP.                HP90003
        LOOKUP-OFF-CYCLE-PAGE-EXIT.
 
 
+      /*****************************************************************
+      *                                                                *
+       JB000-PROCESS-PAGE-LIST SECTION.
+       JB000.
+      * Processes the page-list row already fetched into PAGE-NO OF   *
+      * PSLCT by DH000-SELECT-PAGE-LIST, then fetches the next queued *
+      * page for the following iteration.                             *
+      ******************************************************************
+
+           PERFORM JA000-LOOKUP-OFF-CYCLE-PAGE
+
+           IF RTNCD-END OF SQLRT
+
+               SET RTNCD-OK OF SQLRT  TO  TRUE
+           ELSE
+               PERFORM MA000-PROCESS-PAY
+           END-IF
+
+           INITIALIZE SELECT-DATA OF S-PAGELIST
+
+           CALL 'PTPSQLRT' USING   ACTION-FETCH OF SQLRT
+                                   SQLRT
+                                   SQL-CURSOR-COMMON OF SQLRT
+           IF RTNCD-ERROR OF SQLRT
+
+               IF RTNCD-END OF SQLRT
+
+                   SET RTNCD-OK OF SQLRT  TO  TRUE
+                   SET FETCH-PGLST-END OF W-SW  TO  TRUE
+               ELSE
+                   MOVE 'PROCESS-PAGE-LIST(FETCH)'
+                           TO  ERR-SECTION OF SQLRT
+                   PERFORM ZZ000-SQL-ERROR
+               END-IF
+           ELSE
+               MOVE PAGE-NO OF SELECT-DATA OF S-PAGELIST
+                       TO  PAGE-NO OF PSLCT
+           END-IF
+
+           .
+       PROCESS-PAGE-LIST-EXIT.
+
+
+      /*****************************************************************
+      *                                                                *
+       KA000-DISPLAY-PAGE-SUMMARY SECTION.
+       KA000.
+      *  Captures this off-cycle page's employee count and whether any *
+      *  PAY_MESSAGE row was raised for it into WK-PAGE-SUMM-TBL, for  *
+      *  KB000 to print as a single report once the page loop ends.    *
+      ******************************************************************
+
+           MOVE COMPANY OF PSLCT  TO  COMPANY OF BIND-DATA OF S-EMPCNT
+           MOVE PAYGROUP OF PSLCT
+                   TO  PAYGROUP OF BIND-DATA OF S-EMPCNT
+           MOVE PAY-END-DT OF PSLCT
+                   TO  PAY-END-DT OF BIND-DATA OF S-EMPCNT
+           MOVE PAGE-NO OF PSLCT
+                   TO  PAGE-NO OF BIND-DATA OF S-EMPCNT
+           MOVE PAGE-NO OF PSLCT
+                   TO  PAGE-NO-THRU OF BIND-DATA OF S-EMPCNT
+           MOVE SQL-STMT-OFF OF S-EMPCNT  TO  SQL-STMT OF S-EMPCNT
+
+           CALL 'PTPSQLRT' USING   ACTION-SELECT OF SQLRT
+                                   SQLRT
+                                   SQL-CURSOR-COMMON OF SQLRT
+                                   SQL-STMT OF S-EMPCNT
+                                   BIND-SETUP OF S-EMPCNT
+                                   BIND-DATA OF S-EMPCNT
+                                   SELECT-SETUP OF S-EMPCNT
+                                   SELECT-DATA OF S-EMPCNT
+           IF RTNCD-ERROR OF SQLRT
+
+               MOVE 'DISPLAY-PAGE-SUMMARY(EMPCNT-SELECT)'
+                       TO  ERR-SECTION OF SQLRT
+               PERFORM ZZ000-SQL-ERROR
+           END-IF
+
+           INITIALIZE EMP-ROW-COUNT OF SELECT-DATA OF S-EMPCNT
+
+           CALL 'PTPSQLRT' USING   ACTION-FETCH OF SQLRT
+                                   SQLRT
+                                   SQL-CURSOR-COMMON OF SQLRT
+           IF RTNCD-ERROR OF SQLRT
+                   AND NOT RTNCD-END OF SQLRT
+
+               MOVE 'DISPLAY-PAGE-SUMMARY(EMPCNT-FETCH)'
+                       TO  ERR-SECTION OF SQLRT
+               PERFORM ZZ000-SQL-ERROR
+           END-IF
+
+           SET RTNCD-OK OF SQLRT  TO  TRUE
+
+           MOVE COMPANY OF PSLCT  TO  COMPANY OF BIND-DATA OF S-PGMSG
+           MOVE PAYGROUP OF PSLCT
+                   TO  PAYGROUP OF BIND-DATA OF S-PGMSG
+           MOVE PAY-END-DT OF PSLCT
+                   TO  PAY-END-DT OF BIND-DATA OF S-PGMSG
+           MOVE PAGE-NO OF PSLCT
+                   TO  PAGE-NO OF BIND-DATA OF S-PGMSG
+
+           CALL 'PTPSQLRT' USING   ACTION-SELECT OF SQLRT
+                                   SQLRT
+                                   SQL-CURSOR-COMMON OF SQLRT
+                                   SQL-STMT OF S-PGMSG
+                                   BIND-SETUP OF S-PGMSG
+                                   BIND-DATA OF S-PGMSG
+                                   SELECT-SETUP OF S-PGMSG
+                                   SELECT-DATA OF S-PGMSG
+           IF RTNCD-ERROR OF SQLRT
+
+               MOVE 'DISPLAY-PAGE-SUMMARY(PGMSG-SELECT)'
+                       TO  ERR-SECTION OF SQLRT
+               PERFORM ZZ000-SQL-ERROR
+           END-IF
+
+           INITIALIZE SELECT-DATA OF S-PGMSG
+
+           CALL 'PTPSQLRT' USING   ACTION-FETCH OF SQLRT
+                                   SQLRT
+                                   SQL-CURSOR-COMMON OF SQLRT
+           IF RTNCD-ERROR OF SQLRT
+                   AND NOT RTNCD-END OF SQLRT
+
+               MOVE 'DISPLAY-PAGE-SUMMARY(PGMSG-FETCH)'
+                       TO  ERR-SECTION OF SQLRT
+               PERFORM ZZ000-SQL-ERROR
+           END-IF
+
+           IF WK-PAGE-SUMM-CNT OF W-PAGE-SUMM  <  500
+
+               ADD 1  TO  WK-PAGE-SUMM-CNT OF W-PAGE-SUMM
+               MOVE PAGE-NO OF PSLCT
+                       TO  WK-PS-PAGE-NO
+                               (WK-PAGE-SUMM-CNT OF W-PAGE-SUMM)
+               MOVE EMP-ROW-COUNT OF SELECT-DATA OF S-EMPCNT
+                       TO  WK-PS-EMP-CNT
+                               (WK-PAGE-SUMM-CNT OF W-PAGE-SUMM)
+               IF RTNCD-END OF SQLRT
+
+                   MOVE 'N'  TO  WK-PS-MSG-SW
+                                   (WK-PAGE-SUMM-CNT OF W-PAGE-SUMM)
+               ELSE
+                   MOVE 'Y'  TO  WK-PS-MSG-SW
+                                   (WK-PAGE-SUMM-CNT OF W-PAGE-SUMM)
+               END-IF
+           ELSE
+               DISPLAY 'Page Summary -- Table Full, Page '
+                       PAGE-NO OF PSLCT
+                       ' Not Itemized.'
+           END-IF
+
+           SET RTNCD-OK OF SQLRT  TO  TRUE
+
+           .
+       DISPLAY-PAGE-SUMMARY-EXIT.
+
+
+      /*****************************************************************
+      *                                                                *
+       KB000-PRINT-PAGE-SUMMARY-REPORT SECTION.
+       KB000.
+      *  Prints the off-cycle page summary KA000 accumulated, once,    *
+      *  after the page loop has finished running.                    *
+      ******************************************************************
+
+           DISPLAY 'Page Summary -- Company: ' COMPANY OF PSLCT
+                   '  Pay Group: ' PAYGROUP OF PSLCT
+           DISPLAY '              Pay End Date: ' PAY-END-DT OF PSLCT
+
+           PERFORM VARYING WK-IDX  FROM  1  BY  1
+                   UNTIL WK-IDX  >  WK-PAGE-SUMM-CNT OF W-PAGE-SUMM
+
+               MOVE WK-PS-PAGE-NO (WK-IDX)  TO  PAGE-NO OF W-DSP
+               MOVE WK-PS-EMP-CNT (WK-IDX)
+                       TO  EMP-ROW-COUNT OF W-DSP
+
+               IF WK-PS-MSG-RAISED (WK-IDX)
+
+                   DISPLAY '  Page: ' PAGE-NO OF W-DSP
+                           '  Employees: ' EMP-ROW-COUNT OF W-DSP
+                           '  Messages Raised: Y'
+               ELSE
+                   DISPLAY '  Page: ' PAGE-NO OF W-DSP
+                           '  Employees: ' EMP-ROW-COUNT OF W-DSP
+                           '  Messages Raised: N'
+               END-IF
+           END-PERFORM
+
+           MOVE WK-PAGE-CNT OF W-WK  TO  PAGE-CNT OF W-DSP
+           DISPLAY '              Pages Calculated: ' PAGE-CNT OF W-DSP
+
+           .
+       PRINT-PAGE-SUMMARY-REPORT-EXIT.
+
+
+      /*****************************************************************
+      *                                                                *
+       LA000-AUDIT-XFER-SUPPRESSED SECTION.
+       LA000.
+      * Logs an audit record when calculation errors are NOT sent to  *
+      * error tracking because the run is over the transfer-error     *
+      * limit, so suppressed errors aren't simply lost.                *
+      ******************************************************************
+
+           MOVE CORR PSLCT  TO  BIND-DATA OF I-XFERAUD
+           MOVE PROCESS-INSTANCE OF SQLRT
+                   TO  PROCESS-INSTANCE OF BIND-DATA OF I-XFERAUD
+
+           CALL 'PTPSQLRT' USING   ACTION-UPDATE OF SQLRT
+                                   SQLRT
+                                   SQL-CURSOR-COMMON OF SQLRT
+                                   SQL-STMT OF I-XFERAUD
+                                   BIND-SETUP OF I-XFERAUD
+                                   BIND-DATA OF I-XFERAUD
+           IF RTNCD-ERROR OF SQLRT
+
+               MOVE 'AUDIT-XFER-SUPPRESSED'  TO  ERR-SECTION OF SQLRT
+               PERFORM ZZ000-SQL-ERROR
+           END-IF
+
+           DISPLAY 'Calc errors over the transfer limit were not sent'
+                   ' to error tracking for Run: ' RUN-ID OF PSLCT
+           DISPLAY '  Suppressed calc errors have been logged to the '
+                   'transfer-limit audit table.'
+
+           .
+       AUDIT-XFER-SUPPRESSED-EXIT.
+
+
       /*****************************************************************
       *                                                                *
        MA000-PROCESS-PAY SECTION.
@@ -1118,6 +1975,7 @@ NOCEND     02  WK-IDX                  PIC 9999    COMP.                HP90003
                US-FEDERAL-GOVT OF PSLCT)                                FED0999
 
               PERFORM NB200-COUNT-DED-PERIODS                           HP90003
+              PERFORM NB300-DISPLAY-DED-PRD-REPORT                      HP90003
            END-IF                                                       HP90003
 
            CALL 'PSPPYWK1' USING   SQLRT
@@ -1141,6 +1999,8 @@ NOCEND     02  WK-IDX                  PIC 9999    COMP.                HP90003
            IF PROCESS-ON-RUNID OF PSLCT
                    OR  PROCESS-OFF-RUNID OF PSLCT
 
+               PERFORM MB000-COMPARE-PRELIM-FINAL
+
                MOVE COMPANY OF SELECT-DATA OF S-CAL
                        TO  COMPANY OF BIND-DATA OF S-CAL
                MOVE COMPANY OF SELECT-DATA OF S-CAL
@@ -1152,10 +2012,239 @@ NOCEND     02  WK-IDX                  PIC 9999    COMP.                HP90003
 
            PERFORM MJ000-COMMIT-CALENDAR
 
+           ADD 1  TO  WK-PAGE-CNT OF W-WK
+
+           IF PUBLIC-SECTOR-YES OF PSLCT
+
+               ADD 1  TO  WK-PUBSEC-CNT OF W-WK
+           ELSE
+               IF GOVERNMENT OF PSLCT  AND  US-FEDERAL-GOVT OF PSLCT
+
+                   ADD 1  TO  WK-FEDGOVT-CNT OF W-WK
+               ELSE
+                   ADD 1  TO  WK-PRIVATE-CNT OF W-WK
+               END-IF
+           END-IF
+
+           IF NO-RUNID OF PSLCT
+
+               PERFORM KA000-DISPLAY-PAGE-SUMMARY
+           END-IF
+
            .
        PROCESS-PAY-EXIT.
 
 
+      /*****************************************************************
+      *                                                                *
+       MB000-COMPARE-PRELIM-FINAL SECTION.
+       MB000.
+      * Records this on-cycle run's page count against the pay period *
+      * it calculated, and -- for a final calc -- looks up the most   *
+      * recent preliminary calc for the same period and reports the   *
+      * variance between the two.                                     *
+      ******************************************************************
+
+           MOVE COMPANY OF PSLCT  TO  COMPANY OF BIND-DATA OF S-PAYAMT
+           MOVE PAYGROUP OF PSLCT
+                   TO  PAYGROUP OF BIND-DATA OF S-PAYAMT
+           MOVE PAY-END-DT OF PSLCT
+                   TO  PAY-END-DT OF BIND-DATA OF S-PAYAMT
+           MOVE PROCESS-INSTANCE OF SQLRT
+                   TO  PROCESS-INSTANCE OF BIND-DATA OF S-PAYAMT
+
+           CALL 'PTPSQLRT' USING   ACTION-SELECT OF SQLRT
+                                   SQLRT
+                                   SQL-CURSOR-COMMON OF SQLRT
+                                   SQL-STMT OF S-PAYAMT
+                                   BIND-SETUP OF S-PAYAMT
+                                   BIND-DATA OF S-PAYAMT
+                                   SELECT-SETUP OF S-PAYAMT
+                                   SELECT-DATA OF S-PAYAMT
+           IF RTNCD-ERROR OF SQLRT
+
+               MOVE 'COMPARE-PRELIM-FINAL(PAYAMT-SELECT)'
+                       TO  ERR-SECTION OF SQLRT
+               PERFORM ZZ000-SQL-ERROR
+           END-IF
+
+           INITIALIZE SELECT-DATA OF S-PAYAMT
+
+           CALL 'PTPSQLRT' USING   ACTION-FETCH OF SQLRT
+                                   SQLRT
+                                   SQL-CURSOR-COMMON OF SQLRT
+           IF RTNCD-ERROR OF SQLRT
+                   AND NOT RTNCD-END OF SQLRT
+
+               MOVE 'COMPARE-PRELIM-FINAL(PAYAMT-FETCH)'
+                       TO  ERR-SECTION OF SQLRT
+               PERFORM ZZ000-SQL-ERROR
+           END-IF
+
+           SET RTNCD-OK OF SQLRT  TO  TRUE
+
+           MOVE GROSS-PAY-TOT OF SELECT-DATA OF S-PAYAMT
+                   TO  WK-FINAL-GROSS-TOT OF W-WK
+           MOVE NET-PAY-TOT OF SELECT-DATA OF S-PAYAMT
+                   TO  WK-FINAL-NET-TOT OF W-WK
+           MOVE DED-AMT-TOT OF SELECT-DATA OF S-PAYAMT
+                   TO  WK-FINAL-DED-TOT OF W-WK
+
+           MOVE COMPANY OF PSLCT
+                   TO  COMPANY OF BIND-DATA OF I-CALCCMP
+           MOVE PAYGROUP OF PSLCT
+                   TO  PAYGROUP OF BIND-DATA OF I-CALCCMP
+           MOVE PAY-END-DT OF PSLCT
+                   TO  PAY-END-DT OF BIND-DATA OF I-CALCCMP
+           MOVE WK-PRELIM-RUN-SW OF W-SW
+                   TO  PRELIM-FLAG OF BIND-DATA OF I-CALCCMP
+           MOVE PROCESS-INSTANCE OF SQLRT
+                   TO  PROCESS-INSTANCE OF BIND-DATA OF I-CALCCMP
+           MOVE WK-PAGE-CNT OF W-WK
+                   TO  PAGE-CNT OF BIND-DATA OF I-CALCCMP
+           MOVE TOT-FUTURE-DED-PRD-CNT OF PSLCT
+                   TO  TOT-FUTURE-DED-PRD-CNT OF BIND-DATA OF I-CALCCMP
+           MOVE TOT-CONF-DED-PRD-CNT OF PSLCT
+                   TO  TOT-CONF-DED-PRD-CNT OF BIND-DATA OF I-CALCCMP
+           MOVE WK-FINAL-GROSS-TOT OF W-WK
+                   TO  GROSS-PAY-TOT OF BIND-DATA OF I-CALCCMP
+           MOVE WK-FINAL-NET-TOT OF W-WK
+                   TO  NET-PAY-TOT OF BIND-DATA OF I-CALCCMP
+           MOVE WK-FINAL-DED-TOT OF W-WK
+                   TO  DED-AMT-TOT OF BIND-DATA OF I-CALCCMP
+
+           CALL 'PTPSQLRT' USING   ACTION-UPDATE OF SQLRT
+                                   SQLRT
+                                   SQL-CURSOR-COMMON OF SQLRT
+                                   SQL-STMT OF I-CALCCMP
+                                   BIND-SETUP OF I-CALCCMP
+                                   BIND-DATA OF I-CALCCMP
+           IF RTNCD-ERROR OF SQLRT
+
+               MOVE 'COMPARE-PRELIM-FINAL(INSERT)'
+                       TO  ERR-SECTION OF SQLRT
+               PERFORM ZZ000-SQL-ERROR
+           END-IF
+
+           IF NOT WK-PRELIM-RUN-YES OF W-SW
+
+               MOVE COMPANY OF PSLCT
+                       TO  COMPANY OF BIND-DATA OF S-CALCCMP
+               MOVE PAYGROUP OF PSLCT
+                       TO  PAYGROUP OF BIND-DATA OF S-CALCCMP
+               MOVE PAY-END-DT OF PSLCT
+                       TO  PAY-END-DT OF BIND-DATA OF S-CALCCMP
+
+               CALL 'PTPSQLRT' USING   ACTION-SELECT OF SQLRT
+                                       SQLRT
+                                       SQL-CURSOR-COMMON OF SQLRT
+                                       SQL-STMT OF S-CALCCMP
+                                       BIND-SETUP OF S-CALCCMP
+                                       BIND-DATA OF S-CALCCMP
+                                       SELECT-SETUP OF S-CALCCMP
+                                       SELECT-DATA OF S-CALCCMP
+               IF RTNCD-ERROR OF SQLRT
+
+                   MOVE 'COMPARE-PRELIM-FINAL(SELECT)'
+                           TO  ERR-SECTION OF SQLRT
+                   PERFORM ZZ000-SQL-ERROR
+               END-IF
+
+               INITIALIZE SELECT-DATA OF S-CALCCMP
+
+               CALL 'PTPSQLRT' USING   ACTION-FETCH OF SQLRT
+                                       SQLRT
+                                       SQL-CURSOR-COMMON OF SQLRT
+               IF RTNCD-ERROR OF SQLRT
+
+                   IF RTNCD-END OF SQLRT
+
+                       SET RTNCD-OK OF SQLRT  TO  TRUE
+                   ELSE
+                       MOVE 'COMPARE-PRELIM-FINAL(FETCH)'
+                               TO  ERR-SECTION OF SQLRT
+                       PERFORM ZZ000-SQL-ERROR
+                   END-IF
+               ELSE
+                   MOVE COMPANY OF PSLCT
+                           TO  COMPANY OF BIND-DATA OF S-PAYAMT
+                   MOVE PAYGROUP OF PSLCT
+                           TO  PAYGROUP OF BIND-DATA OF S-PAYAMT
+                   MOVE PAY-END-DT OF PSLCT
+                           TO  PAY-END-DT OF BIND-DATA OF S-PAYAMT
+                   MOVE PROCESS-INSTANCE OF SELECT-DATA OF S-CALCCMP
+                           TO  PROCESS-INSTANCE OF BIND-DATA OF S-PAYAMT
+
+                   CALL 'PTPSQLRT' USING   ACTION-SELECT OF SQLRT
+                                           SQLRT
+                                           SQL-CURSOR-COMMON OF SQLRT
+                                           SQL-STMT OF S-PAYAMT
+                                           BIND-SETUP OF S-PAYAMT
+                                           BIND-DATA OF S-PAYAMT
+                                           SELECT-SETUP OF S-PAYAMT
+                                           SELECT-DATA OF S-PAYAMT
+                   IF RTNCD-ERROR OF SQLRT
+
+                       MOVE 'COMPARE-PRELIM-FINAL(PRE-PAYAMT-SEL)'
+                               TO  ERR-SECTION OF SQLRT
+                       PERFORM ZZ000-SQL-ERROR
+                   END-IF
+
+                   INITIALIZE SELECT-DATA OF S-PAYAMT
+
+                   CALL 'PTPSQLRT' USING   ACTION-FETCH OF SQLRT
+                                           SQLRT
+                                           SQL-CURSOR-COMMON OF SQLRT
+                   IF RTNCD-ERROR OF SQLRT
+                           AND NOT RTNCD-END OF SQLRT
+
+                       MOVE 'COMPARE-PRELIM-FINAL(PRE-PAYAMT-FCH)'
+                               TO  ERR-SECTION OF SQLRT
+                       PERFORM ZZ000-SQL-ERROR
+                   END-IF
+
+                   SET RTNCD-OK OF SQLRT  TO  TRUE
+
+                   DISPLAY 'Preliminary vs Final Calculation Comparison'
+                   DISPLAY '  Company: ' COMPANY OF PSLCT
+                           '  Pay Group: ' PAYGROUP OF PSLCT
+                   DISPLAY '  Pay End Date: ' PAY-END-DT OF PSLCT
+                   DISPLAY '  Preliminary Process Instance: '
+                           PROCESS-INSTANCE OF SELECT-DATA OF S-CALCCMP
+                           '  Pages: '
+                           PAGE-CNT OF SELECT-DATA OF S-CALCCMP
+                   DISPLAY '  Final Process Instance:       '
+                           PROCESS-INSTANCE OF SQLRT
+                           '  Pages: ' WK-PAGE-CNT OF W-WK
+                   DISPLAY '  Preliminary Ded Prd Counts -- Future: '
+                           TOT-FUTURE-DED-PRD-CNT OF SELECT-DATA
+                                   OF S-CALCCMP
+                           '  Confirmed: '
+                           TOT-CONF-DED-PRD-CNT OF SELECT-DATA
+                                   OF S-CALCCMP
+                   DISPLAY '  Final Ded Prd Counts -- Future:       '
+                           TOT-FUTURE-DED-PRD-CNT OF PSLCT
+                           '  Confirmed: '
+                           TOT-CONF-DED-PRD-CNT OF PSLCT
+                   DISPLAY '  Preliminary Gross/Net/Deduction: '
+                           GROSS-PAY-TOT OF SELECT-DATA OF S-PAYAMT
+                           ' / '
+                           NET-PAY-TOT OF SELECT-DATA OF S-PAYAMT
+                           ' / '
+                           DED-AMT-TOT OF SELECT-DATA OF S-PAYAMT
+                   DISPLAY '  Final Gross/Net/Deduction:       '
+                           WK-FINAL-GROSS-TOT OF W-WK
+                           ' / '
+                           WK-FINAL-NET-TOT OF W-WK
+                           ' / '
+                           WK-FINAL-DED-TOT OF W-WK
+               END-IF
+           END-IF
+
+           .
+       COMPARE-PRELIM-FINAL-EXIT.
+
+
       /*****************************************************************
       *                                                                *
        MD000-UPDATE-OFF-CALENDAR SECTION.
@@ -1200,6 +2289,21 @@ NOCEND     02  WK-IDX                  PIC 9999    COMP.                HP90003
                SET PAY-OFF-CYCLE-YES OF U-CALOFF  TO  TRUE
            END-IF
 
+           IF (PAY-OFF-CYCLE-YES OF U-CALOFF
+                   AND  PAY-OFF-CYCLE-CAL OF PSLCT  =  'Y')
+                   OR
+              (PAY-OFF-CYCLE-NO OF U-CALOFF
+                   AND  PAY-OFF-CYCLE-CAL OF PSLCT  =  'N')
+
+               ADD 1  TO  WK-OFFCAL-MATCH-CNT OF W-WK
+           ELSE
+               ADD 1  TO  WK-OFFCAL-MISMAT-CNT OF W-WK
+               DISPLAY 'Off-Cycle Calendar Reconciliation -- Page: '
+                       PAGE-NO OF PSLCT
+                       ' does not match the Pay Calendar off-cycle'
+                       ' flag.'
+           END-IF
+
            MOVE CORR PSLCT  TO  BIND-DATA OF U-CALOFF
 
            CALL 'PTPSQLRT' USING   ACTION-UPDATE OF SQLRT
@@ -1321,6 +2425,7 @@ NOCEND     02  WK-IDX                  PIC 9999    COMP.                HP90003
            INITIALIZE SELECT-DATA OF S-PAYPRD
            MOVE ZERO  TO  PAY-PRDS-IN-MONTH OF PSLCT
            MOVE ZERO  TO  THIS-PAY-PRD OF PSLCT
+           MOVE 'N'   TO  WK-PAYPRD-FOUND-SW OF W-SW
 
            CALL 'PTPSQLRT' USING   ACTION-FETCH OF SQLRT
                                    SQLRT
@@ -1339,6 +2444,7 @@ NOCEND     02  WK-IDX                  PIC 9999    COMP.                HP90003
                    =  PAY-END-DT OF PSLCT
 
                MOVE WK-PAY-PRD OF W-WK  TO  THIS-PAY-PRD OF PSLCT
+               SET WK-PAYPRD-FOUND-YES OF W-SW  TO  TRUE
            ELSE
 
                PERFORM UNTIL PAY-END-DT OF SELECT-DATA OF S-PAYPRD
@@ -1368,11 +2474,17 @@ NOCEND     02  WK-IDX                  PIC 9999    COMP.                HP90003
                            PERFORM NA100-SET-PAYPRD-DATA
                            MOVE WK-PAY-PRD OF W-WK
                                    TO  THIS-PAY-PRD OF PSLCT
+                           SET WK-PAYPRD-FOUND-YES OF W-SW  TO  TRUE
                        END-IF
                    END-IF
                END-PERFORM
            END-IF
 
+           IF NOT WK-PAYPRD-FOUND-YES OF W-SW
+
+               PERFORM NA200-FLAG-PAYPRD-MISMATCH
+           END-IF
+
            IF THIS-PAY-PRD OF PSLCT  =  ZERO
 
                MOVE 1  TO  THIS-PAY-PRD OF PSLCT
@@ -1419,6 +2531,28 @@ NOCEND     02  WK-IDX                  PIC 9999    COMP.                HP90003
        SET-PAYPRD-DATA-EXIT.
 
 
+      /*****************************************************************
+      * Flags a run whose actual pay end date could not be matched to *
+      * a PAY_PERIOD row anchored off the calculated month-end date -- *
+      * the calendar and PAY_PERIOD tables disagree on this month.     *
+      ******************************************************************
+       NA200-FLAG-PAYPRD-MISMATCH SECTION.
+       NA200.
+      *                                                                *
+      ******************************************************************
+
+           DISPLAY 'WARNING - Month-End/PAY_PERIOD Mismatch'
+           DISPLAY '  Company: ' COMPANY OF PSLCT
+                   '  Pay Group: ' PAYGROUP OF PSLCT
+           DISPLAY '  Run Pay End Date: ' PAY-END-DT OF PSLCT
+                   '  Calculated Month-End: ' WK-DATE OF W-WK
+           DISPLAY '  No matching PAY_PERIOD row was found; '
+                   'defaulting to pay period 1.'
+
+           .
+       FLAG-PAYPRD-MISMATCH-EXIT.
+
+
       /*****************************************************************HP90003
       *                                                                *HP90003
        NB200-COUNT-DED-PERIODS SECTION.                                 HP90003
@@ -1439,31 +2573,61 @@ NOCEND     02  WK-IDX                  PIC 9999    COMP.                HP90003
            MOVE ZERO TO TOT-FUTURE-DED-PRD-CNT OF PSLCT                 HP90003
                                                                         HP90003
            MOVE 'N'                  TO  PAY-CONFIRM-RUN OF S-PRDCNT    HP90003
-           PERFORM VARYING WK-IDX FROM 1 BY 1 UNTIL WK-IDX > 5          HP90003
+           PERFORM VARYING WK-IDX  FROM  1  BY  1                       HP90003
+                   UNTIL WK-IDX  >  WK-DED-PRD-CD-CNT                   HP90003
                                                                         HP90003
-               MOVE ZERO TO FUTURE-DED-PRD-CNT OF PSLCT(WK-IDX)         HP90003
+               IF WK-IDX <= WK-DED-PRD-VNDR-CNT                         HP90003
+                   MOVE ZERO TO FUTURE-DED-PRD-CNT OF PSLCT(WK-IDX)     HP90003
+               ELSE                                                     HP90003
+                   MOVE ZERO TO WK-EXTRA-FUTURE-CNT                     HP90003
+                          (WK-IDX - WK-DED-PRD-VNDR-CNT)                HP90003
+               END-IF                                                   HP90003
                PERFORM NB250-RETRIEVE-COUNTS                            HP90003
                                                                         HP90003
-               MOVE  DED-PERIOD-COUNT OF S-PRDCNT                       HP90003
+               IF WK-IDX <= WK-DED-PRD-VNDR-CNT                         HP90003
+                   MOVE  DED-PERIOD-COUNT OF S-PRDCNT                   HP90003
                                TO FUTURE-DED-PRD-CNT OF PSLCT(WK-IDX)   HP90003
-                                                                        HP90003
-               COMPUTE TOT-FUTURE-DED-PRD-CNT OF PSLCT                  HP90003
-                   =   TOT-FUTURE-DED-PRD-CNT OF PSLCT                  HP90003
-                   +   FUTURE-DED-PRD-CNT OF PSLCT(WK-IDX)              HP90003
+                   COMPUTE TOT-FUTURE-DED-PRD-CNT OF PSLCT              HP90003
+                       =   TOT-FUTURE-DED-PRD-CNT OF PSLCT              HP90003
+                       +   FUTURE-DED-PRD-CNT OF PSLCT(WK-IDX)          HP90003
+               ELSE                                                     HP90003
+                   MOVE  DED-PERIOD-COUNT OF S-PRDCNT                   HP90003
+                           TO WK-EXTRA-FUTURE-CNT                       HP90003
+                          (WK-IDX - WK-DED-PRD-VNDR-CNT)                HP90003
+                   COMPUTE TOT-FUTURE-DED-PRD-CNT OF PSLCT              HP90003
+                       =   TOT-FUTURE-DED-PRD-CNT OF PSLCT              HP90003
+                       +   WK-EXTRA-FUTURE-CNT                          HP90003
+                          (WK-IDX - WK-DED-PRD-VNDR-CNT)                HP90003
+               END-IF                                                   HP90003
            END-PERFORM                                                  HP90003
                                                                         HP90003
            MOVE 'Y'                  TO  PAY-CONFIRM-RUN OF S-PRDCNT    HP90003
-           PERFORM VARYING WK-IDX FROM 1 BY 1 UNTIL WK-IDX > 5          HP90003
+           PERFORM VARYING WK-IDX  FROM  1  BY  1                       HP90003
+                   UNTIL WK-IDX  >  WK-DED-PRD-CD-CNT                   HP90003
                                                                         HP90003
-               MOVE ZERO TO CONF-DED-PRD-CNT OF PSLCT(WK-IDX)           HP90003
+               IF WK-IDX <= WK-DED-PRD-VNDR-CNT                         HP90003
+                   MOVE ZERO TO CONF-DED-PRD-CNT OF PSLCT(WK-IDX)       HP90003
+               ELSE                                                     HP90003
+                   MOVE ZERO TO WK-EXTRA-CONF-CNT                       HP90003
+                          (WK-IDX - WK-DED-PRD-VNDR-CNT)                HP90003
+               END-IF                                                   HP90003
                PERFORM NB250-RETRIEVE-COUNTS                            HP90003
                                                                         HP90003
-               MOVE  DED-PERIOD-COUNT OF S-PRDCNT                       HP90003
+               IF WK-IDX <= WK-DED-PRD-VNDR-CNT                         HP90003
+                   MOVE  DED-PERIOD-COUNT OF S-PRDCNT                   HP90003
                                TO CONF-DED-PRD-CNT OF PSLCT(WK-IDX)     HP90003
-                                                                        HP90003
-               COMPUTE TOT-CONF-DED-PRD-CNT OF PSLCT                    HP90003
-                   =   TOT-CONF-DED-PRD-CNT OF PSLCT                    HP90003
-                   +   CONF-DED-PRD-CNT OF PSLCT(WK-IDX)                HP90003
+                   COMPUTE TOT-CONF-DED-PRD-CNT OF PSLCT                HP90003
+                       =   TOT-CONF-DED-PRD-CNT OF PSLCT                HP90003
+                       +   CONF-DED-PRD-CNT OF PSLCT(WK-IDX)            HP90003
+               ELSE                                                     HP90003
+                   MOVE  DED-PERIOD-COUNT OF S-PRDCNT                   HP90003
+                           TO WK-EXTRA-CONF-CNT                         HP90003
+                          (WK-IDX - WK-DED-PRD-VNDR-CNT)                HP90003
+                   COMPUTE TOT-CONF-DED-PRD-CNT OF PSLCT                HP90003
+                       =   TOT-CONF-DED-PRD-CNT OF PSLCT                HP90003
+                       +   WK-EXTRA-CONF-CNT                            HP90003
+                          (WK-IDX - WK-DED-PRD-VNDR-CNT)                HP90003
+               END-IF                                                   HP90003
            END-PERFORM                                                  HP90003
                                                                         HP90003
            .                                                            HP90003
@@ -1507,6 +2671,89 @@ NOCEND     02  WK-IDX                  PIC 9999    COMP.                HP90003
            .                                                            HP90003
        RETRIEVE-COUNTS-EXIT.                                            HP90003
 
+      /*****************************************************************HP90003
+      *                                                                *HP90003
+       NB300-DISPLAY-DED-PRD-REPORT SECTION.                            HP90003
+       NB300.                                                           HP90003
+      * FICA credit deduction-period eligibility report -- lists the  *HP90003
+      * future and confirmed period counts NB200 retrieved for each   *HP90003
+      * deduction period code, for public-sector/government payrolls. *HP90003
+      ******************************************************************HP90003
+                                                                        HP90003
+           DISPLAY 'FICA Credit Deduction-Period Eligibility Report'    HP90003
+           DISPLAY '  Company: ' COMPANY OF PSLCT                       HP90003
+                   '  Pay Group: ' PAYGROUP OF PSLCT                    HP90003
+                                                                        HP90003
+           PERFORM VARYING WK-IDX  FROM  1  BY  1                       HP90003
+                   UNTIL WK-IDX  >  WK-DED-PRD-CD-CNT                   HP90003
+                                                                        HP90003
+               IF WK-IDX <= WK-DED-PRD-VNDR-CNT                         HP90003
+                   DISPLAY '    Ded Period: '                           HP90003
+                       WK-DED-PERIOD OF WK-DED-PRD-ARRAY (WK-IDX)       HP90003
+                       '  Future Count: '                               HP90003
+                       FUTURE-DED-PRD-CNT OF PSLCT (WK-IDX)             HP90003
+                       '  Confirmed Count: '                            HP90003
+                       CONF-DED-PRD-CNT OF PSLCT (WK-IDX)               HP90003
+               ELSE                                                     HP90003
+                   DISPLAY '    Ded Period: '                           HP90003
+                       WK-DED-PERIOD OF WK-DED-PRD-ARRAY (WK-IDX)       HP90003
+                       '  Future Count: '                               HP90003
+                       WK-EXTRA-FUTURE-CNT                              HP90003
+                          (WK-IDX - WK-DED-PRD-VNDR-CNT)                HP90003
+                       '  Confirmed Count: '                            HP90003
+                       WK-EXTRA-CONF-CNT                                HP90003
+                          (WK-IDX - WK-DED-PRD-VNDR-CNT)                HP90003
+               END-IF                                                   HP90003
+           END-PERFORM                                                  HP90003
+                                                                        HP90003
+           DISPLAY '    Total Future Count: '                           HP90003
+                   TOT-FUTURE-DED-PRD-CNT OF PSLCT                      HP90003
+                   '  Total Confirmed Count: '                          HP90003
+                   TOT-CONF-DED-PRD-CNT OF PSLCT                        HP90003
+                                                                        HP90003
+           .                                                            HP90003
+       DISPLAY-DED-PRD-REPORT-EXIT.                                     HP90003
+
+
+      /*****************************************************************
+      *                                                                *
+       RA000-DISPLAY-SECTOR-REPORT SECTION.
+       RA000.
+      * Run-statistics report breaking the pages this run calculated  *
+      * out by Public Sector, Federal Government, and Private sector  *
+      * employer, using the same classification NB200 above checks    *
+      * before counting deduction periods.                             *
+      ******************************************************************
+
+           DISPLAY 'Run Statistics by Sector -- Run: ' RUN-ID OF PSLCT
+           DISPLAY '  Public Sector Pages:    ' WK-PUBSEC-CNT OF W-WK
+           DISPLAY '  Federal Government Pages: '
+                   WK-FEDGOVT-CNT OF W-WK
+           DISPLAY '  Private Sector Pages:   ' WK-PRIVATE-CNT OF W-WK
+
+           .
+       DISPLAY-SECTOR-REPORT-EXIT.
+
+
+      /*****************************************************************
+      *                                                                *
+       RB000-DISPLAY-CAL-RECON-REPORT SECTION.
+       RB000.
+      * Summarizes the per-page reconciliation MD000-UPDATE-OFF-       *
+      * CALENDAR performed between each page's off-cycle flag and the *
+      * Pay Calendar's own off-cycle flag for this off-cycle run.      *
+      ******************************************************************
+
+           DISPLAY 'Off-Cycle Calendar Reconciliation -- Run: '
+                   RUN-ID OF PSLCT
+           DISPLAY '  Pages Matching Calendar Flag: '
+                   WK-OFFCAL-MATCH-CNT OF W-WK
+           DISPLAY '  Pages Not Matching Calendar Flag: '
+                   WK-OFFCAL-MISMAT-CNT OF W-WK
+
+           .
+       DISPLAY-CAL-RECON-REPORT-EXIT.
+
 
       /*****************************************************************
       *                                                                *
@@ -1539,6 +2786,21 @@ NOCEND     02  WK-IDX                  PIC 9999    COMP.                HP90003
                PERFORM ZZ100-NET-TERMINATE
            END-IF
 
+           IF NO-RUNID OF PSLCT
+
+               MOVE WK-PAGE-CNT OF W-WK  TO  PAGE-CNT OF W-DSP
+               DISPLAY 'Total Off-Cycle Pages Calculated: '
+                       PAGE-CNT OF W-DSP
+               PERFORM KB000-PRINT-PAGE-SUMMARY-REPORT
+           END-IF
+
+           IF OFF-CYCLE-YES OF PSLCT
+
+               PERFORM RB000-DISPLAY-CAL-RECON-REPORT
+           END-IF
+
+           PERFORM RA000-DISPLAY-SECTOR-REPORT
+
            ACCEPT TIME-OUT OF W-WK  FROM  TIME
            INSPECT TIME-OUT OF W-WK CONVERTING SPACE TO ':'
            INSPECT TIME-OUT OF W-WK CONVERTING '/' TO '.'
