@@ -40,6 +40,20 @@
       *    10/08/01 PNS Copied again to 8.01 code.                     *
       *    06/01/06 PNS Copied again to 8.9 code.                      *
       *    10/15/10 PNS Copied again to 9.1 code.                      *
+      *    08/09/26 TJM Added an exception report for Time & Labor     *
+      *       load rejects so a business-rule reject no longer aborts  *
+      *       the whole run the way a hard SQL error does.             *
+      *    08/09/26 TJM Added Department/Location run selection and a  *
+      *       batch (non-remote) path for single-employee off-cycle    *
+      *       paysheet builds, sourced from the run control record.    *
+      *    08/09/26 TJM Added a SetID usage report showing which SetID *
+      *       a paysheet build resolved to for its Company.            *
+      *    08/09/26 TJM Check the Time & Labor run control's status    *
+      *       before committing a load; skip a load that is still      *
+      *       processing or already posted instead of resubmitting it. *
+      *    08/09/26 TJM Archive the run control row before removing it *
+      *       so an accepted run control's parameters are still on     *
+      *       file after the build completes.                          *
       *                                                                *
       ******************************************************************
 
@@ -62,11 +76,15 @@
 
        01  W-WK.
            02  TIME-OUT                PIC 99B99B99/99.
+           02  WK-TL-REJECT-CNT        PIC 9(5)                COMP
+                                                   VALUE ZERO.
 
 
        01  W-SW.
            02  FETCH-CAL-SW            PIC X       VALUE SPACE.
                88  FETCH-CAL-END                   VALUE 'E'.
+           02  WK-TL-READY-SW          PIC X       VALUE 'Y'.
+               88  WK-TL-READY-YES                 VALUE 'Y'.
 
 
        01  W-NET-PARAM.
@@ -80,6 +98,8 @@
                03  PAY-END-DT          PIC X(10).
                03  EMPLID              PIC X(20).
                03  EMPL-RCD-NO         PIC 999                 COMP.
+               03  DEPTID              PIC X(10).
+               03  LOCATION            PIC X(10).
                03  LOAD-TL-PRCS        PIC X.
                    88  LOAD-TL-PRCS-YES            VALUE 'Y'.
                03  LDTL-RUN-CNTL-ID    PIC X(30)   VALUE SPACE.
@@ -107,11 +127,25 @@
                03  FILLER              PIC X       VALUE 'Z'.
 
            02  SELECT-SETUP.
+               03  FILLER              PIC X(10)   VALUE ALL 'C'.
+               03  FILLER              PIC X(10)   VALUE ALL 'C'.
+               03  FILLER              PIC X(10)   VALUE ALL 'C'.
+               03  FILLER              PIC X(10)   VALUE ALL 'D'.
+               03  FILLER              PIC X(20)   VALUE ALL 'C'.
+               03  FILLER              PIC XX      VALUE ALL 'S'.
+               03  FILLER              PIC X(10)   VALUE ALL 'C'.
                03  FILLER              PIC X(10)   VALUE ALL 'C'.
                03  FILLER              PIC X       VALUE 'Z'.
 
            02  SELECT-DATA.
                03  RUN-ID              PIC X(10).
+               03  COMPANY             PIC X(10).
+               03  PAYGROUP            PIC X(10).
+               03  PAY-END-DT          PIC X(10).
+               03  EMPLID              PIC X(20).
+               03  EMPL-RCD-NO         PIC 999                 COMP.
+               03  DEPTID              PIC X(10).
+               03  LOCATION            PIC X(10).
                03  FILLER              PIC X       VALUE 'Z'.
 
 
@@ -134,6 +168,24 @@
                03  FILLER              PIC X       VALUE 'Z'.
 
 
+      /*****************************************************************
+      *            PAYSHEET_RUNCTL ARCHIVE INSERT STMT                 *
+      ******************************************************************
+       01  I-RUNCTLARC.
+           02  SQL-STMT                PIC X(18)   VALUE
+                                                   'PSPPYBLD_I_RCTLARC'.
+
+           02  BIND-SETUP.
+               03  FILLER              PIC X(30)   VALUE ALL 'C'.
+               03  FILLER              PIC X(30)   VALUE ALL 'H'.
+               03  FILLER              PIC X       VALUE 'Z'.
+
+           02  BIND-DATA.
+               03  OPRID               PIC X(30).
+               03  BATCH-RUN-ID        PIC X(30).
+               03  FILLER              PIC X       VALUE 'Z'.
+
+
       /*****************************************************************
       *            PAY_CALENDAR BUFFER AND STMT                        *
       ******************************************************************
@@ -259,6 +311,59 @@
                03  FILLER              PIC X       VALUE 'Z'.
 
 
+      /*****************************************************************
+      *            BUSINESS UNIT SETID BUFFER AND STMT                 *
+      ******************************************************************
+       01  S-SETID.
+           02  SQL-STMT                PIC X(18)   VALUE
+                                                   'PSPPYBLD_S_SETID'.
+
+           02  BIND-SETUP.
+               03  FILLER              PIC X(10)   VALUE ALL 'C'.
+               03  FILLER              PIC X       VALUE 'Z'.
+
+           02  BIND-DATA.
+               03  COMPANY             PIC X(10).
+               03  FILLER              PIC X       VALUE 'Z'.
+
+           02  SELECT-SETUP.
+               03  FILLER              PIC X(5)    VALUE ALL 'C'.
+               03  FILLER              PIC X       VALUE 'Z'.
+
+           02  SELECT-DATA.
+               03  SETID               PIC X(5).
+               03  FILLER              PIC X       VALUE 'Z'.
+
+
+      /*****************************************************************
+      *            TIME & LABOR RUN CONTROL STATUS BUFFER AND STMT     *
+      ******************************************************************
+       01  S-TLSTAT.
+           02  SQL-STMT                PIC X(18)   VALUE
+                                                   'PSPPYBLD_S_TLSTAT'.
+
+           02  BIND-SETUP.
+               03  FILLER              PIC X(30)   VALUE ALL 'C'.
+               03  FILLER              PIC X(30)   VALUE ALL 'H'.
+               03  FILLER              PIC X       VALUE 'Z'.
+
+           02  BIND-DATA.
+               03  RUN-CNTL-ID         PIC X(30).
+               03  OPRID               PIC X(30).
+               03  FILLER              PIC X       VALUE 'Z'.
+
+           02  SELECT-SETUP.
+               03  FILLER              PIC X       VALUE ALL 'C'.
+               03  FILLER              PIC X       VALUE 'Z'.
+
+           02  SELECT-DATA.
+               03  TL-RUN-STATUS       PIC X.
+                   88  TL-STATUS-NOT-PROCESSED      VALUE '1'.
+                   88  TL-STATUS-PROCESSING         VALUE '2'.
+                   88  TL-STATUS-POSTED             VALUE '3'.
+               03  FILLER              PIC X       VALUE 'Z'.
+
+
       /*****************************************************************
       *            PAYROLL SELECTION                                   *
       ******************************************************************
@@ -444,6 +549,8 @@
                    END-IF
                ELSE
                    MOVE CORR SELECT-DATA OF S-RUNCTL  TO  PSLCT
+                   MOVE CORR SELECT-DATA OF S-RUNCTL
+                           TO  PAYDATA OF W-NET-PARAM
                    PERFORM DD000-RUNCTL-ACCEPTED
                END-IF
            END-IF
@@ -552,6 +659,32 @@
                PERFORM ZP000-NET-ERROR
            END-IF
 
+           MOVE 'DEPTID'  TO  DATA-NAME OF NETRT
+           MOVE 10  TO  DATA-LEN OF NETRT
+           SET TYPE-CHAR OF NETRT  TO  TRUE
+
+           CALL 'PTPNETRT' USING   ACTION-GET OF NETRT
+                                   NETRT
+                                   DEPTID OF W-NET-PARAM
+           IF NET-ERROR OF NETRT
+
+               MOVE 'GET-NET-PARAM(DEPTID)'  TO  ERR-SECTION OF SQLRT
+               PERFORM ZP000-NET-ERROR
+           END-IF
+
+           MOVE 'LOCATION'  TO  DATA-NAME OF NETRT
+           MOVE 10  TO  DATA-LEN OF NETRT
+           SET TYPE-CHAR OF NETRT  TO  TRUE
+
+           CALL 'PTPNETRT' USING   ACTION-GET OF NETRT
+                                   NETRT
+                                   LOCATION OF W-NET-PARAM
+           IF NET-ERROR OF NETRT
+
+               MOVE 'GET-NET-PARAM(LOCATION)'  TO  ERR-SECTION OF SQLRT
+               PERFORM ZP000-NET-ERROR
+           END-IF
+
            MOVE 'LOAD_TL_PRCS'  TO  DATA-NAME OF NETRT
            MOVE 1   TO  DATA-LEN OF NETRT
            SET TYPE-CHAR OF NETRT  TO  TRUE
@@ -614,6 +747,36 @@
        SET-RUN-STAT-PROCESSING-EXIT.
 
 
+      /*****************************************************************
+      *  Copies the run control's parameters to an archive table       *
+      *  ahead of DD000 below removing the row, so an accepted run's   *
+      *  parameters stay on file for later reference instead of being  *
+      *  lost with the row.                                            *
+      ******************************************************************
+       DC000-ARCHIVE-RUNCTL SECTION.
+       DC000.
+      *                                                                *
+      ******************************************************************
+
+           MOVE OPRID OF SQLRT  TO  OPRID OF I-RUNCTLARC
+           MOVE BATCH-RUN-ID OF SQLRT  TO  BATCH-RUN-ID OF I-RUNCTLARC
+
+           CALL 'PTPSQLRT' USING   ACTION-UPDATE OF SQLRT
+                                   SQLRT
+                                   SQL-CURSOR-COMMON OF SQLRT
+                                   SQL-STMT OF I-RUNCTLARC
+                                   BIND-SETUP OF I-RUNCTLARC
+                                   BIND-DATA OF I-RUNCTLARC
+           IF RTNCD-ERROR OF SQLRT
+
+               MOVE 'ARCHIVE-RUNCTL(INSERT)'  TO  ERR-SECTION OF SQLRT
+               PERFORM ZZ000-SQL-ERROR
+           END-IF
+
+           .
+       ARCHIVE-RUNCTL-EXIT.
+
+
       /*****************************************************************
       *                                                                *
        DD000-RUNCTL-ACCEPTED SECTION.
@@ -621,6 +784,8 @@
       *                                                                *
       ******************************************************************
 
+           PERFORM DC000-ARCHIVE-RUNCTL
+
            MOVE OPRID OF SQLRT  TO  OPRID OF D-RUNCTL
            MOVE BATCH-RUN-ID OF SQLRT  TO  BATCH-RUN-ID OF D-RUNCTL
 
@@ -672,6 +837,18 @@
                        EMPLID OF W-NET-PARAM
                DISPLAY '                      Employment Rcd No: '
                        EMPL-RCD-NO OF W-NET-PARAM
+               IF DEPTID OF W-NET-PARAM  NOT =  SPACE
+
+                   DISPLAY '                      Department: '
+                           DEPTID OF W-NET-PARAM
+               END-IF
+               IF LOCATION OF W-NET-PARAM  NOT =  SPACE
+
+                   DISPLAY '                      Location: '
+                           LOCATION OF W-NET-PARAM
+               END-IF
+               MOVE COMPANY OF W-NET-PARAM
+                       TO  COMPANY OF BIND-DATA OF S-SETID
            ELSE
                DISPLAY 'PaySheets started for Company: '
                        COMPANY OF SELECT-DATA OF S-CAL
@@ -679,14 +856,26 @@
                        PAYGROUP OF SELECT-DATA OF S-CAL
                DISPLAY '                      Pay End Date: '
                        PAY-END-DT OF SELECT-DATA OF S-CAL
+               MOVE COMPANY OF SELECT-DATA OF S-CAL
+                       TO  COMPANY OF BIND-DATA OF S-SETID
            END-IF
 
            DISPLAY ' at ' TIME-OUT OF W-WK
                    '.'
 
+           PERFORM KA000-REPORT-SETID-USAGE
+
            IF OFF-CYCLE-NO OF PSLCT
 
                MOVE CORR SELECT-DATA OF S-CAL  TO  PSLCT
+           ELSE
+               IF EMPLID OF W-NET-PARAM  NOT =  SPACE
+
+                   MOVE EMPLID OF W-NET-PARAM
+                           TO  BUILD-ONE-EMPLID OF PSLCT
+                   MOVE EMPL-RCD-NO OF W-NET-PARAM
+                           TO  BUILD-ONE-EMPL-RCD-NO OF PSLCT
+               END-IF
            END-IF
 
            CALL 'PSPPYSHT' USING   NETRT
@@ -879,6 +1068,55 @@
        SELECT-PAY-CALENDAR-EXIT.
 
 
+      /*****************************************************************
+      *                                                                *
+       KA000-REPORT-SETID-USAGE SECTION.
+       KA000.
+      *                                                                *
+      * SETID USAGE REPORT                                             *
+      *                                                                *
+      ******************************************************************
+
+           CALL 'PTPSQLRT' USING   ACTION-SELECT OF SQLRT
+                                   SQLRT
+                                   SQL-CURSOR-COMMON OF SQLRT
+                                   SQL-STMT OF S-SETID
+                                   BIND-SETUP OF S-SETID
+                                   BIND-DATA OF S-SETID
+                                   SELECT-SETUP OF S-SETID
+                                   SELECT-DATA OF S-SETID
+           IF RTNCD-ERROR OF SQLRT
+
+               MOVE 'REPORT-SETID-USAGE(SELECT)'
+                       TO  ERR-SECTION OF SQLRT
+               PERFORM ZZ000-SQL-ERROR
+           END-IF
+
+           INITIALIZE SELECT-DATA OF S-SETID
+
+           CALL 'PTPSQLRT' USING   ACTION-FETCH OF SQLRT
+                                   SQLRT
+                                   SQL-CURSOR-COMMON OF SQLRT
+           IF RTNCD-ERROR OF SQLRT
+
+               IF RTNCD-END OF SQLRT
+
+                   SET RTNCD-OK OF SQLRT  TO  TRUE
+               ELSE
+                   MOVE 'REPORT-SETID-USAGE(FETCH)'
+                           TO  ERR-SECTION OF SQLRT
+                   PERFORM ZZ000-SQL-ERROR
+               END-IF
+           ELSE
+               DISPLAY 'SetID Usage Report -- Company: '
+                       COMPANY OF BIND-DATA OF S-SETID
+                       '  SetID: ' SETID OF SELECT-DATA OF S-SETID
+           END-IF
+
+           .
+       REPORT-SETID-USAGE-EXIT.
+
+
       /*****************************************************************
       *                                                                *
        MA000-COMMIT-OL-PAYSHEET SECTION.
@@ -898,31 +1136,41 @@
 
            IF LOAD-TL-PRCS-YES OF W-NET-PARAM
 
-               INITIALIZE LDTL1
-               SET LOADED-NO OF TL-PAYSYS OF LDTL1 TO TRUE
-               SET PRCS-OPT-LOAD          OF LDTL1 TO TRUE
-               SET REQ-SRC-OL             OF LDTL1 TO TRUE
-               MOVE OPRID OF SQLRT TO OPRID OF LDTL1
-               MOVE LDTL-RUN-CNTL-ID OF W-NET-PARAM
-                   TO RUN-CNTL-ID OF LDTL1
-
-               MOVE EMPLID OF W-NET-PARAM
-                   TO BUILD-ONE-EMPLID       OF PSLCT
-               MOVE EMPL-RCD-NO OF W-NET-PARAM
-                   TO BUILD-ONE-EMPL-RCD-NO  OF PSLCT
-
-               CALL 'PSPLDTLG' USING   SQLRT
-                                       PSLCT
-                                       SETAR
-                                       FCERN
-                                       FCRUN
-                                       LDTL1
+               PERFORM MA010-CHECK-TL-RUNCTL-STATUS
 
-               IF RTNCD-ERROR OF SQLRT
+               IF WK-TL-READY-YES OF W-SW
 
-                   MOVE 'CHK EXISTING PAYSHEETS(PSPLDTLG)'
-                        TO  ERR-SECTION OF SQLRT
-                   PERFORM ZZ000-SQL-ERROR
+                   INITIALIZE LDTL1
+                   SET LOADED-NO OF TL-PAYSYS OF LDTL1 TO TRUE
+                   SET PRCS-OPT-LOAD          OF LDTL1 TO TRUE
+                   SET REQ-SRC-OL             OF LDTL1 TO TRUE
+                   MOVE OPRID OF SQLRT TO OPRID OF LDTL1
+                   MOVE LDTL-RUN-CNTL-ID OF W-NET-PARAM
+                       TO RUN-CNTL-ID OF LDTL1
+
+                   MOVE EMPLID OF W-NET-PARAM
+                       TO BUILD-ONE-EMPLID       OF PSLCT
+                   MOVE EMPL-RCD-NO OF W-NET-PARAM
+                       TO BUILD-ONE-EMPL-RCD-NO  OF PSLCT
+
+                   CALL 'PSPLDTLG' USING   SQLRT
+                                           PSLCT
+                                           SETAR
+                                           FCERN
+                                           FCRUN
+                                           LDTL1
+
+                   IF RTNCD-ERROR OF SQLRT
+
+                       IF RTNCD-USER OF SQLRT
+
+                           PERFORM MA050-REPORT-TL-REJECT
+                       ELSE
+                           MOVE 'CHK EXISTING PAYSHEETS(PSPLDTLG)'
+                                TO  ERR-SECTION OF SQLRT
+                           PERFORM ZZ000-SQL-ERROR
+                       END-IF
+                   END-IF
                END-IF
            END-IF
 
@@ -930,6 +1178,92 @@
        COMMIT-OL-PAYSHEET-EXIT.
 
 
+      /*****************************************************************
+      *                                                                *
+       MA010-CHECK-TL-RUNCTL-STATUS SECTION.
+       MA010.
+      *                                                                *
+      * TIME & LABOR RUN CONTROL STATUS CHECK                          *
+      *                                                                *
+      ******************************************************************
+
+           SET WK-TL-READY-YES OF W-SW  TO  TRUE
+
+           MOVE LDTL-RUN-CNTL-ID OF W-NET-PARAM
+                   TO  RUN-CNTL-ID OF BIND-DATA OF S-TLSTAT
+           MOVE OPRID OF SQLRT  TO  OPRID OF BIND-DATA OF S-TLSTAT
+
+           CALL 'PTPSQLRT' USING   ACTION-SELECT OF SQLRT
+                                   SQLRT
+                                   SQL-CURSOR-COMMON OF SQLRT
+                                   SQL-STMT OF S-TLSTAT
+                                   BIND-SETUP OF S-TLSTAT
+                                   BIND-DATA OF S-TLSTAT
+                                   SELECT-SETUP OF S-TLSTAT
+                                   SELECT-DATA OF S-TLSTAT
+           IF RTNCD-ERROR OF SQLRT
+
+               MOVE 'CHECK-TL-RUNCTL-STATUS(SELECT)'
+                       TO  ERR-SECTION OF SQLRT
+               PERFORM ZZ000-SQL-ERROR
+           END-IF
+
+           INITIALIZE SELECT-DATA OF S-TLSTAT
+
+           CALL 'PTPSQLRT' USING   ACTION-FETCH OF SQLRT
+                                   SQLRT
+                                   SQL-CURSOR-COMMON OF SQLRT
+           IF RTNCD-ERROR OF SQLRT
+
+               IF RTNCD-END OF SQLRT
+
+                   SET RTNCD-OK OF SQLRT  TO  TRUE
+               ELSE
+                   MOVE 'CHECK-TL-RUNCTL-STATUS(FETCH)'
+                           TO  ERR-SECTION OF SQLRT
+                   PERFORM ZZ000-SQL-ERROR
+               END-IF
+           ELSE
+               IF TL-STATUS-PROCESSING OF S-TLSTAT
+                       OR TL-STATUS-POSTED OF S-TLSTAT
+
+                   SET WK-TL-READY-SW OF W-SW  TO  'N'
+                   DISPLAY 'Time & Labor run control '
+                           RUN-CNTL-ID OF BIND-DATA OF S-TLSTAT
+                           ' is not ready for load; skipping.'
+               END-IF
+           END-IF
+
+           .
+       CHECK-TL-RUNCTL-STATUS-EXIT.
+
+
+      /*****************************************************************
+      *                                                                *
+       MA050-REPORT-TL-REJECT SECTION.
+       MA050.
+      *                                                                *
+      * TIME & LABOR LOAD EXCEPTION REPORT                             *
+      *                                                                *
+      ******************************************************************
+
+           ADD 1  TO  WK-TL-REJECT-CNT OF W-WK
+
+           DISPLAY 'Time & Labor Load Exception'
+           DISPLAY '  Company: ' COMPANY OF W-NET-PARAM
+                   '  Employee Id: ' EMPLID OF W-NET-PARAM
+           DISPLAY '  Employment Rcd No: '
+                   EMPL-RCD-NO OF W-NET-PARAM
+                   '  Run Control: ' RUN-CNTL-ID OF LDTL1
+           DISPLAY '  Time & Labor rejected this load; the paysheet '
+                   'build was not stopped.'
+
+           SET RTNCD-OK OF SQLRT  TO  TRUE
+
+           .
+       REPORT-TL-REJECT-EXIT.
+
+
       /*****************************************************************
       *                                                                *
        SA000-TERM SECTION.
@@ -966,6 +1300,12 @@
            INSPECT TIME-OUT OF W-WK CONVERTING '/' TO '.'
            DISPLAY 'PaySheets ended at ' TIME-OUT OF W-WK
 
+           IF WK-TL-REJECT-CNT OF W-WK  NOT =  ZERO
+
+               DISPLAY 'Time & Labor Load Exceptions: '
+                       WK-TL-REJECT-CNT OF W-WK
+           END-IF
+
            .
        TERM-EXIT.
 
