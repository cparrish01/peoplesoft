@@ -40,6 +40,17 @@
       *    10/08/01 PNS copied again to 8.01 code.                     *
       *    06/01/06 PNS copied again to 8.9 code.                      *
       *    10/09/10 PNS copied again to 9.1 code.                      *
+      *    08/09/26 TJM Added a reversal reason code and an audit      *
+      *       trail record for each committed reversal.                *
+      *    08/09/26 TJM Added selective reversal by employee or check  *
+      *       number range, and on-cycle check reversal support (the   *
+      *       off-cycle flag is now set from the pay calendar row      *
+      *       instead of always being forced on).                      *
+      *    08/09/26 TJM Archive the run control row before removing it *
+      *       so an accepted run control's parameters are still on     *
+      *       file after the reversal run completes.                   *
+      *    08/09/26 TJM Queue a paysheet rebuild request for the next  *
+      *       scheduled Build run after a reversal commits.            *
       *                                                                *
       ******************************************************************
 
@@ -96,12 +107,24 @@
                03  FILLER              PIC X(10)   VALUE ALL 'C'.
                03  FILLER              PIC X(10)   VALUE ALL 'H'.
                03  FILLER              PIC X(10)   VALUE ALL 'D'.
+               03  FILLER              PIC X(20)   VALUE ALL 'C'.
+               03  FILLER              PIC X(10)   VALUE ALL 'C'.
+               03  FILLER              PIC X(10)   VALUE ALL 'C'.
+               03  FILLER              PIC X(4)    VALUE ALL 'C'.
+               03  FILLER              PIC X       VALUE ALL 'C'.
                03  FILLER              PIC X       VALUE 'Z'.
 
            02  SELECT-DATA.
                03  COMPANY             PIC X(10).
                03  PAYGROUP            PIC X(10).
                03  PAY-END-DT          PIC X(10).
+               03  EMPLID              PIC X(20).
+               03  CHECK-NBR-FROM      PIC X(10).
+               03  CHECK-NBR-THRU      PIC X(10).
+               03  REASON-CD           PIC X(4).
+               03  REBUILD-CD          PIC X.
+                   88  REBUILD-YES                 VALUE 'Y'.
+                   88  REBUILD-NO                   VALUE 'N'.
                03  FILLER              PIC X       VALUE 'Z'.
 
 
@@ -123,6 +146,47 @@
                03  FILLER              PIC X       VALUE 'Z'.
 
 
+      /*****************************************************************
+      *            PAYSHEET REBUILD REQUEST INSERT STMT                *
+      *  Queues a PSPPYBLD run control request for the same Company/  *
+      *  Pay Group/Pay End Date, so a successful reversal's paysheets  *
+      *  are picked up for rebuild by the next scheduled Build run.   *
+      ******************************************************************
+       01  I-BLDREQ.
+           02  SQL-STMT                PIC X(18)   VALUE
+                                                   'PSPPYREV_I_BLDREQ'.
+
+           02  BIND-SETUP.
+               03  FILLER              PIC X(10)   VALUE ALL 'C'.
+               03  FILLER              PIC X(10)   VALUE ALL 'H'.
+               03  FILLER              PIC X(10)   VALUE ALL 'D'.
+               03  FILLER              PIC X       VALUE 'Z'.
+
+           02  BIND-DATA.
+               03  COMPANY             PIC X(10).
+               03  PAYGROUP            PIC X(10).
+               03  PAY-END-DT          PIC X(10).
+               03  FILLER              PIC X       VALUE 'Z'.
+
+
+      /*****************************************************************
+      *            PAY_REV_RUNCTL ARCHIVE INSERT STMT                  *
+      ******************************************************************
+       01  I-RUNCTLARC.
+           02  SQL-STMT                PIC X(18)   VALUE
+                                                   'PSPPYREV_I_RCTLARC'.
+
+           02  BIND-SETUP.
+               03  FILLER              PIC X(30)   VALUE ALL 'C'.
+               03  FILLER              PIC X(30)   VALUE ALL 'H'.
+               03  FILLER              PIC X       VALUE 'Z'.
+
+           02  BIND-DATA.
+               03  OPRID               PIC X(30).
+               03  BATCH-RUN-ID        PIC X(30).
+               03  FILLER              PIC X       VALUE 'Z'.
+
+
       /*****************************************************************
       *            PAY_CALENDAR BUFFER AND STMT                        *
       ******************************************************************
@@ -144,10 +208,12 @@
 
            02  SELECT-SETUP.
                03  FILLER              PIC X(10)   VALUE ALL 'C'.
+               03  FILLER              PIC X       VALUE ALL 'H'.
                03  FILLER              PIC X       VALUE 'Z'.
 
            02  SELECT-DATA.
                03  RUN-ID              PIC X(10).
+               03  PAY-OFF-CYCLE-CAL   PIC X.
                03  FILLER              PIC X       VALUE 'Z'.
 
 
@@ -222,6 +288,32 @@
                03  FILLER              PIC X       VALUE 'Z'.
 
 
+      /*****************************************************************
+      *            PAY REVERSAL AUDIT INSERT STMT                      *
+      ******************************************************************
+       01  I-REVAUD.
+           02  SQL-STMT                PIC X(18)   VALUE
+                                                   'PSPPYREV_I_REVAUD'.
+
+           02  BIND-SETUP.
+               03  FILLER              PIC X(10)   VALUE ALL 'C'.
+               03  FILLER              PIC X(10)   VALUE ALL 'C'.
+               03  FILLER              PIC X(10)   VALUE ALL 'D'.
+               03  FILLER              PIC X(20)   VALUE ALL 'C'.
+               03  FILLER              PIC X(4)    VALUE ALL 'C'.
+               03  FILLER              PIC X(4)    VALUE ALL 'I'.
+               03  FILLER              PIC X       VALUE 'Z'.
+
+           02  BIND-DATA.
+               03  COMPANY             PIC X(10).
+               03  PAYGROUP            PIC X(10).
+               03  PAY-END-DT          PIC X(10).
+               03  EMPLID              PIC X(20).
+               03  REASON-CD           PIC X(4).
+               03  PROCESS-INSTANCE    PIC S9(9)               COMP.
+               03  FILLER              PIC X       VALUE 'Z'.
+
+
       /*****************************************************************
       * CCC Check for Error Messages                                   *
       ******************************************************************
@@ -294,7 +386,9 @@
       *                                                                *
        AA000-MAIN SECTION.
        AA000.
-      *                                                                *
+      * OFF-CYCLE is set from the pay calendar row in                  *
+      * DD000-SELECT-CALENDAR, so this driver reverses on-cycle and    *
+      * off-cycle checks alike.                                        *
       ******************************************************************
 
            COPY PTCLIBFX.
@@ -304,7 +398,6 @@
            COPY PTCNCHEK.
 
            SET PAYROLL-STEP-REVERSAL OF PSLCT  TO  TRUE
-           SET OFF-CYCLE-YES OF PSLCT  TO  TRUE
            PERFORM DA000-SELECT-RUNCTL
            ACCEPT TIME-OUT OF W-WK  FROM  TIME
            INSPECT TIME-OUT OF W-WK CONVERTING SPACE TO ':'
@@ -323,6 +416,11 @@
            IF RTNCD-OK OF SQLRT
 
                PERFORM JA000-PROCESS-REVERSAL
+               IF RTNCD-OK OF SQLRT
+                   IF REBUILD-YES OF S-RUNCTL
+                       PERFORM JC000-TRIGGER-PYSHT-REBUILD
+                   END-IF
+               END-IF
                PERFORM MA000-COMMIT-REVERSAL
            END-IF
 
@@ -370,6 +468,7 @@
                PERFORM DA005-GET-RUNCTL-PARAM
                PERFORM DD000-SELECT-CALENDAR
                MOVE CORR SELECT-DATA OF S-RUNCTL  TO  PSLCT
+               PERFORM DA010-SET-SELECTIVE-CRITERIA
            ELSE
                MOVE OPRID OF SQLRT  TO  OPRID OF S-RUNCTL
                MOVE BATCH-RUN-ID OF SQLRT  TO  BATCH-RUN-ID OF S-RUNCTL
@@ -412,6 +511,7 @@
                ELSE
                    PERFORM DD000-SELECT-CALENDAR
                    MOVE CORR SELECT-DATA OF S-RUNCTL  TO  PSLCT
+                   PERFORM DA010-SET-SELECTIVE-CRITERIA
                    PERFORM DG000-RUNCTL-ACCEPTED
                END-IF
            END-IF
@@ -484,10 +584,100 @@
                PERFORM ZP000-NET-ERROR
            END-IF
 
+           MOVE 'EMPLID_REV'  TO  DATA-NAME OF NETRT
+           MOVE 20  TO  DATA-LEN OF NETRT
+           SET TYPE-CHAR OF NETRT  TO  TRUE
+
+           CALL 'PTPNETRT' USING   ACTION-GET OF NETRT
+                                   NETRT
+                                   EMPLID OF S-RUNCTL
+           IF NET-ERROR OF NETRT
+
+               MOVE 'GET-RUNCTL-PARAM(EMPLID)'
+                       TO  ERR-SECTION OF SQLRT
+               PERFORM ZP000-NET-ERROR
+           END-IF
+
+           MOVE 'CHECK_NBR_FROM'  TO  DATA-NAME OF NETRT
+           MOVE 10  TO  DATA-LEN OF NETRT
+           SET TYPE-CHAR OF NETRT  TO  TRUE
+
+           CALL 'PTPNETRT' USING   ACTION-GET OF NETRT
+                                   NETRT
+                                   CHECK-NBR-FROM OF S-RUNCTL
+           IF NET-ERROR OF NETRT
+
+               MOVE 'GET-RUNCTL-PARAM(CHECK_NBR_FROM)'
+                       TO  ERR-SECTION OF SQLRT
+               PERFORM ZP000-NET-ERROR
+           END-IF
+
+           MOVE 'CHECK_NBR_THRU'  TO  DATA-NAME OF NETRT
+           MOVE 10  TO  DATA-LEN OF NETRT
+           SET TYPE-CHAR OF NETRT  TO  TRUE
+
+           CALL 'PTPNETRT' USING   ACTION-GET OF NETRT
+                                   NETRT
+                                   CHECK-NBR-THRU OF S-RUNCTL
+           IF NET-ERROR OF NETRT
+
+               MOVE 'GET-RUNCTL-PARAM(CHECK_NBR_THRU)'
+                       TO  ERR-SECTION OF SQLRT
+               PERFORM ZP000-NET-ERROR
+           END-IF
+
+           MOVE 'REASON_CD'  TO  DATA-NAME OF NETRT
+           MOVE 4  TO  DATA-LEN OF NETRT
+           SET TYPE-CHAR OF NETRT  TO  TRUE
+
+           CALL 'PTPNETRT' USING   ACTION-GET OF NETRT
+                                   NETRT
+                                   REASON-CD OF S-RUNCTL
+           IF NET-ERROR OF NETRT
+
+               MOVE 'GET-RUNCTL-PARAM(REASON_CD)'
+                       TO  ERR-SECTION OF SQLRT
+               PERFORM ZP000-NET-ERROR
+           END-IF
+
+           MOVE 'REBUILD_CD'  TO  DATA-NAME OF NETRT
+           MOVE 1  TO  DATA-LEN OF NETRT
+           SET TYPE-CHAR OF NETRT  TO  TRUE
+
+           CALL 'PTPNETRT' USING   ACTION-GET OF NETRT
+                                   NETRT
+                                   REBUILD-CD OF S-RUNCTL
+           IF NET-ERROR OF NETRT
+
+               MOVE 'GET-RUNCTL-PARAM(REBUILD_CD)'
+                       TO  ERR-SECTION OF SQLRT
+               PERFORM ZP000-NET-ERROR
+           END-IF
+
            .
        GET-RUNCTL-PARAM-EXIT.
 
 
+      /*****************************************************************
+      *                                                                *
+       DA010-SET-SELECTIVE-CRITERIA SECTION.
+       DA010.
+      * PSPCKREV has no visible parameter for a check-number range;    *
+      * BUILD-ONE-EMPLID/BUILD-ONE-EMPL-RCD-NO are the vendor-supplied *
+      * fields it recognizes for scoping a reversal to one employee.   *
+      * A check number range is echoed on the started banner as        *
+      * selection criteria but is not enforced by this driver.         *
+      ******************************************************************
+
+           IF EMPLID OF S-RUNCTL  NOT =  SPACE
+
+               MOVE EMPLID OF S-RUNCTL  TO  BUILD-ONE-EMPLID OF PSLCT
+           END-IF
+
+           .
+       SET-SELECTIVE-CRITERIA-EXIT.
+
+
       /*****************************************************************
       *                                                                *
        DB000-SET-RUN-STAT-PROCESSING SECTION.
@@ -574,6 +764,11 @@
                    PERFORM ZZ000-SQL-ERROR
                ELSE
                    MOVE RUN-ID OF S-CAL  TO  RUN-ID OF PSLCT
+                   IF PAY-OFF-CYCLE-CAL OF S-CAL  =  'N'
+                       SET OFF-CYCLE-NO OF PSLCT  TO  TRUE
+                   ELSE
+                       SET OFF-CYCLE-YES OF PSLCT  TO  TRUE
+                   END-IF
                END-IF
            END-IF
 
@@ -581,6 +776,36 @@
        SELECT-CALENDAR-EXIT.
 
 
+      /*****************************************************************
+      *  Copies the run control's parameters to an archive table       *
+      *  ahead of DG000 below removing the row, so an accepted run's   *
+      *  parameters stay on file for later reference instead of being  *
+      *  lost with the row.                                            *
+      ******************************************************************
+       DE000-ARCHIVE-RUNCTL SECTION.
+       DE000.
+      *                                                                *
+      ******************************************************************
+
+           MOVE OPRID OF SQLRT  TO  OPRID OF I-RUNCTLARC
+           MOVE BATCH-RUN-ID OF SQLRT  TO  BATCH-RUN-ID OF I-RUNCTLARC
+
+           CALL 'PTPSQLRT' USING   ACTION-UPDATE OF SQLRT
+                                   SQLRT
+                                   SQL-CURSOR-COMMON OF SQLRT
+                                   SQL-STMT OF I-RUNCTLARC
+                                   BIND-SETUP OF I-RUNCTLARC
+                                   BIND-DATA OF I-RUNCTLARC
+           IF RTNCD-ERROR OF SQLRT
+
+               MOVE 'ARCHIVE-RUNCTL(INSERT)'  TO  ERR-SECTION OF SQLRT
+               PERFORM ZZ000-SQL-ERROR
+           END-IF
+
+           .
+       ARCHIVE-RUNCTL-EXIT.
+
+
       /*****************************************************************
       *                                                                *
        DG000-RUNCTL-ACCEPTED SECTION.
@@ -588,6 +813,8 @@
       *                                                                *
       ******************************************************************
 
+           PERFORM DE000-ARCHIVE-RUNCTL
+
            MOVE OPRID OF SQLRT  TO  OPRID OF D-RUNCTL
            MOVE BATCH-RUN-ID OF SQLRT  TO  BATCH-RUN-ID OF D-RUNCTL
 
@@ -653,6 +880,7 @@
                PERFORM ZZ000-SQL-ERROR
            END-IF
 
+           PERFORM JB000-AUDIT-REVERSAL
            PERFORM JD000-UPDATE-PAY-CALENDAR
            PERFORM JG000-DELETE-CHECK-REVRS
 
@@ -660,6 +888,77 @@
        PROCESS-REVERSAL-EXIT.
 
 
+      /*****************************************************************
+      *                                                                *
+       JB000-AUDIT-REVERSAL SECTION.
+       JB000.
+      * Logs an audit record for the reversal, including the reason    *
+      * code entered on the run control, so a reversed check always    *
+      * carries a "why" this program can be asked about later.         *
+      ******************************************************************
+
+           MOVE CORR SELECT-DATA OF S-RUNCTL  TO  BIND-DATA OF I-REVAUD
+           MOVE PROCESS-INSTANCE OF SQLRT
+                   TO  PROCESS-INSTANCE OF BIND-DATA OF I-REVAUD
+
+           CALL 'PTPSQLRT' USING   ACTION-UPDATE OF SQLRT
+                                   SQLRT
+                                   SQL-CURSOR-COMMON OF SQLRT
+                                   SQL-STMT OF I-REVAUD
+                                   BIND-SETUP OF I-REVAUD
+                                   BIND-DATA OF I-REVAUD
+           IF RTNCD-ERROR OF SQLRT
+
+               MOVE 'AUDIT-REVERSAL'  TO  ERR-SECTION OF SQLRT
+               PERFORM ZZ000-SQL-ERROR
+           END-IF
+
+           DISPLAY 'Reversal audit logged for Company: '
+                   COMPANY OF S-RUNCTL
+           DISPLAY '                 Pay Group: ' PAYGROUP OF S-RUNCTL
+           DISPLAY '                 Reason Code: '
+                   REASON-CD OF S-RUNCTL
+
+           .
+       AUDIT-REVERSAL-EXIT.
+
+
+      /*****************************************************************
+      *                                                                *
+       JC000-TRIGGER-PYSHT-REBUILD SECTION.
+       JC000.
+      * PSPPYBLD runs as its own scheduled batch job, not something    *
+      * this program can CALL directly, so a successful reversal       *
+      * queues a rebuild request row (Company/Pay Group/Pay End Date)  *
+      * for the next scheduled Build run to pick up instead. The       *
+      * insert rides MA000-COMMIT-REVERSAL's commit, so it persists    *
+      * only if the reversal itself commits.                           *
+      ******************************************************************
+
+           MOVE CORR SELECT-DATA OF S-RUNCTL  TO  BIND-DATA OF I-BLDREQ
+
+           CALL 'PTPSQLRT' USING   ACTION-UPDATE OF SQLRT
+                                   SQLRT
+                                   SQL-CURSOR-COMMON OF SQLRT
+                                   SQL-STMT OF I-BLDREQ
+                                   BIND-SETUP OF I-BLDREQ
+                                   BIND-DATA OF I-BLDREQ
+           IF RTNCD-ERROR OF SQLRT
+
+               MOVE 'TRIGGER-PYSHT-REBUILD'  TO  ERR-SECTION OF SQLRT
+               PERFORM ZZ000-SQL-ERROR
+           END-IF
+
+           DISPLAY 'Paysheet rebuild queued for Company: '
+                   COMPANY OF S-RUNCTL
+           DISPLAY '                 Pay Group: ' PAYGROUP OF S-RUNCTL
+           DISPLAY '                 Pay End Date: '
+                   PAY-END-DT OF S-RUNCTL
+
+           .
+       TRIGGER-PYSHT-REBUILD-EXIT.
+
+
       /*****************************************************************
       *                                                                *
        JD000-UPDATE-PAY-CALENDAR SECTION.
