@@ -0,0 +1,182 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. CCCMSGEX.
+
+       ENVIRONMENT DIVISION.
+
+      ******************************************************************
+      *                                                                *
+      *                    CCCMSGEX - MESSAGE EXPORT                   *
+      *                                                                *
+      ******************************************************************
+      *  MODIFICATION LOG:                                             *
+      *    08/09/26 TJM Written -- gives CCCMSGCK a real file to      *
+      *       write its exported message log to, in place of the      *
+      *       DISPLAY-only loop it used to run.                        *
+      *                                                                *
+      ******************************************************************
+
+      ******************************************************************
+      *                                                                *
+      *                   PROGRAM DESCRIPTION:                         *
+      *                                                                *
+      * WRITE ONE RUN'S EXPORTED MESSAGE LOG ROWS TO THE MESSAGE       *
+      * EXPORT FILE.  CALLERS OPEN THE FILE ONCE, WRITE ONE RECORD PER *
+      * MESSAGE, THEN CLOSE IT, THE SAME WAY THIS SHOP DRIVES ITS      *
+      * OTHER ACTION-CODE VENDOR UTILITIES.                            *
+      *                                                                *
+      ******************************************************************
+
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT MSG-EXPORT-FILE     ASSIGN TO  'MSGEXPRT'
+                                       ORGANIZATION IS  LINE SEQUENTIAL
+                                       FILE STATUS IS  WK-FILE-STATUS.
+
+
+       DATA DIVISION.
+
+
+       FILE SECTION.
+
+       FD  MSG-EXPORT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS.
+
+       01  MSG-EXPORT-REC.
+           02  MEX-RUN-ID              PIC X(10).
+           02  FILLER                  PIC X.
+           02  MEX-COMPANY             PIC X(10).
+           02  FILLER                  PIC X.
+           02  MEX-MESSAGE-SET-NBR     PIC 9(4).
+           02  FILLER                  PIC X.
+           02  MEX-MESSAGE-NBR         PIC 9(4).
+           02  FILLER                  PIC X.
+           02  MEX-MSG-SEVERITY-CD     PIC X.
+           02  FILLER                  PIC X(46).
+
+
+       WORKING-STORAGE SECTION.
+
+
+       01  PROGRAM-IDENTITY            PIC X(8)    VALUE 'CCCMSGEX'.
+
+       01  WK-FILE-STATUS              PIC XX.
+           88  WK-FILE-STATUS-OK                   VALUE '00'.
+
+
+       LINKAGE SECTION.
+
+       01  CCCMSGEX-PARM.
+           02  ACTION-CD               PIC X.
+               88  ACTION-OPEN                     VALUE 'O'.
+               88  ACTION-WRITE                    VALUE 'W'.
+               88  ACTION-CLOSE                    VALUE 'C'.
+           02  RETURN-CD               PIC 99      COMP.
+               88  RETURN-CD-SUCCESS               VALUE 0.
+               88  RETURN-CD-FAILURE               VALUE 99.
+           02  RUN-ID                  PIC X(10).
+           02  COMPANY                 PIC X(10).
+           02  MESSAGE-SET-NBR         PIC 9(4)    COMP.
+           02  MESSAGE-NBR             PIC 9(4)    COMP.
+           02  MSG-SEVERITY-CD         PIC X.
+
+
+       PROCEDURE DIVISION  USING  CCCMSGEX-PARM.
+
+
+      /*****************************************************************
+      *                                                                *
+       AA000-MAIN SECTION.
+       AA000.
+      *  Dispatches on ACTION-CD the same way this shop's vendor       *
+      *  utilities dispatch on their own ACTION-xxx switches.          *
+      ******************************************************************
+
+           SET RETURN-CD-SUCCESS OF CCCMSGEX-PARM  TO  TRUE
+
+           IF ACTION-OPEN OF CCCMSGEX-PARM
+
+               PERFORM BA000-OPEN-EXPORT-FILE
+           ELSE
+               IF ACTION-WRITE OF CCCMSGEX-PARM
+
+                   PERFORM BB000-WRITE-EXPORT-REC
+               ELSE
+                   IF ACTION-CLOSE OF CCCMSGEX-PARM
+
+                       PERFORM BC000-CLOSE-EXPORT-FILE
+                   ELSE
+                       SET RETURN-CD-FAILURE OF CCCMSGEX-PARM  TO  TRUE
+                   END-IF
+               END-IF
+           END-IF
+
+           GOBACK
+
+           .
+       MAIN-EXIT.
+
+
+      /*****************************************************************
+      *                                                                *
+       BA000-OPEN-EXPORT-FILE SECTION.
+       BA000.
+      *                                                                *
+      ******************************************************************
+
+           OPEN EXTEND MSG-EXPORT-FILE
+
+           IF NOT WK-FILE-STATUS-OK
+
+               CLOSE MSG-EXPORT-FILE
+               OPEN OUTPUT MSG-EXPORT-FILE
+           END-IF
+
+           IF NOT WK-FILE-STATUS-OK
+
+               SET RETURN-CD-FAILURE OF CCCMSGEX-PARM  TO  TRUE
+           END-IF
+
+           .
+       OPEN-EXPORT-FILE-EXIT.
+
+
+      /*****************************************************************
+      *                                                                *
+       BB000-WRITE-EXPORT-REC SECTION.
+       BB000.
+      *                                                                *
+      ******************************************************************
+
+           INITIALIZE MSG-EXPORT-REC
+           MOVE RUN-ID OF CCCMSGEX-PARM          TO  MEX-RUN-ID
+           MOVE COMPANY OF CCCMSGEX-PARM         TO  MEX-COMPANY
+           MOVE MESSAGE-SET-NBR OF CCCMSGEX-PARM TO  MEX-MESSAGE-SET-NBR
+           MOVE MESSAGE-NBR OF CCCMSGEX-PARM     TO  MEX-MESSAGE-NBR
+           MOVE MSG-SEVERITY-CD OF CCCMSGEX-PARM TO  MEX-MSG-SEVERITY-CD
+
+           WRITE MSG-EXPORT-REC
+
+           IF NOT WK-FILE-STATUS-OK
+
+               SET RETURN-CD-FAILURE OF CCCMSGEX-PARM  TO  TRUE
+           END-IF
+
+           .
+       WRITE-EXPORT-REC-EXIT.
+
+
+      /*****************************************************************
+      *                                                                *
+       BC000-CLOSE-EXPORT-FILE SECTION.
+       BC000.
+      *                                                                *
+      ******************************************************************
+
+           CLOSE MSG-EXPORT-FILE
+
+           .
+       CLOSE-EXPORT-FILE-EXIT.
