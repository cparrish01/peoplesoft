@@ -50,8 +50,92 @@
                        PERFORM ZZ000-SQL-ERROR
                    END-IF
                ELSE
-                   SET RUN-STATUS-UNSUCCESSFUL OF USTAT  TO  TRUE
-                   SET CONTINUE-JOB-NO OF USTAT          TO  TRUE
+                   IF MSG-SEVERITY-ERROR OF SELECT-DATA OF S-RTNCD
+
+                       SET RUN-STATUS-UNSUCCESSFUL OF USTAT  TO  TRUE
+                       SET CONTINUE-JOB-NO OF USTAT          TO  TRUE
+                       DISPLAY 'ON-CALL ALERT -- payroll run stopped '
+                               'on error, Run: ' RUN-ID OF PSLCT
+                   ELSE
+                       IF MSG-SEVERITY-WARNING OF SELECT-DATA OF S-RTNCD
+
+                           SET RUN-STATUS-SUCCESSFUL OF USTAT  TO  TRUE
+                       ELSE
+                           SET RUN-STATUS-UNSUCCESSFUL OF USTAT
+                                   TO  TRUE
+                           SET CONTINUE-JOB-NO OF USTAT  TO  TRUE
+                           DISPLAY 'ON-CALL ALERT -- payroll run '
+                                   'stopped on unrecognized severity, '
+                                   'Run: ' RUN-ID OF PSLCT
+                       END-IF
+                   END-IF
+
+                   DISPLAY 'Message Log Export -- Run: ' RUN-ID OF PSLCT
+                   DISPLAY '  Message Set: '
+                           MESSAGE-SET-NBR OF SELECT-DATA OF S-RTNCD
+                           '  Message Number: '
+                           MESSAGE-NBR OF SELECT-DATA OF S-RTNCD
+                           '  Severity: '
+                           MSG-SEVERITY-CD OF SELECT-DATA OF S-RTNCD
+
+                   SET ACTION-OPEN OF W-MSGEXPARM  TO  TRUE
+                   CALL 'CCCMSGEX' USING  W-MSGEXPARM
+                   IF RETURN-CD-FAILURE OF W-MSGEXPARM
+
+                       DISPLAY 'CCCMSGEX(OPEN) FAILED -- Run: '
+                               RUN-ID OF PSLCT
+                   END-IF
+
+                   MOVE RUN-ID OF PSLCT  TO  RUN-ID OF W-MSGEXPARM
+                   MOVE MESSAGE-SET-NBR OF SELECT-DATA OF S-RTNCD
+                           TO  MESSAGE-SET-NBR OF W-MSGEXPARM
+                   MOVE MESSAGE-NBR OF SELECT-DATA OF S-RTNCD
+                           TO  MESSAGE-NBR OF W-MSGEXPARM
+                   MOVE MSG-SEVERITY-CD OF SELECT-DATA OF S-RTNCD
+                           TO  MSG-SEVERITY-CD OF W-MSGEXPARM
+                   SET ACTION-WRITE OF W-MSGEXPARM  TO  TRUE
+                   CALL 'CCCMSGEX' USING  W-MSGEXPARM
+
+                   PERFORM UNTIL RTNCD-END OF SQLRT
+
+                       INITIALIZE SELECT-DATA OF S-RTNCD
+                       CALL 'PTPSQLRT' USING   ACTION-FETCH OF SQLRT
+                                               SQLRT
+                                               SQL-CURSOR-COMMON
+                                                       OF SQLRT
+                       IF RTNCD-ERROR OF SQLRT
+
+                           IF NOT RTNCD-END OF SQLRT
+
+                               MOVE 'CHECK MESSAGES RTNCD(FETCH)'
+                                       TO  ERR-SECTION OF SQLRT
+                               PERFORM ZZ000-SQL-ERROR
+                           END-IF
+                       ELSE
+                           DISPLAY '  Message Set: '
+                               MESSAGE-SET-NBR OF SELECT-DATA OF S-RTNCD
+                               '  Message Number: '
+                               MESSAGE-NBR OF SELECT-DATA OF S-RTNCD
+                               '  Severity: '
+                               MSG-SEVERITY-CD OF SELECT-DATA OF S-RTNCD
+
+                           MOVE MESSAGE-SET-NBR OF SELECT-DATA
+                                   OF S-RTNCD
+                                   TO  MESSAGE-SET-NBR OF W-MSGEXPARM
+                           MOVE MESSAGE-NBR OF SELECT-DATA OF S-RTNCD
+                                   TO  MESSAGE-NBR OF W-MSGEXPARM
+                           MOVE MSG-SEVERITY-CD OF SELECT-DATA
+                                   OF S-RTNCD
+                                   TO  MSG-SEVERITY-CD OF W-MSGEXPARM
+                           SET ACTION-WRITE OF W-MSGEXPARM  TO  TRUE
+                           CALL 'CCCMSGEX' USING  W-MSGEXPARM
+                       END-IF
+                   END-PERFORM
+
+                   SET ACTION-CLOSE OF W-MSGEXPARM  TO  TRUE
+                   CALL 'CCCMSGEX' USING  W-MSGEXPARM
+
+                   SET RTNCD-OK OF SQLRT  TO  TRUE
                END-IF
            ELSE
 
@@ -88,8 +172,94 @@
                        PERFORM ZZ000-SQL-ERROR
                    END-IF
                ELSE
-                   SET RUN-STATUS-UNSUCCESSFUL OF USTAT  TO  TRUE
-                   SET CONTINUE-JOB-NO OF USTAT          TO  TRUE
+                   IF MSG-SEVERITY-ERROR OF SELECT-DATA OF S-RTNCDOFF
+
+                       SET RUN-STATUS-UNSUCCESSFUL OF USTAT  TO  TRUE
+                       SET CONTINUE-JOB-NO OF USTAT          TO  TRUE
+                       DISPLAY 'ON-CALL ALERT -- payroll run stopped '
+                               'on error, Company: ' COMPANY OF PSLCT
+                   ELSE
+                       IF MSG-SEVERITY-WARNING OF SELECT-DATA
+                               OF S-RTNCDOFF
+
+                           SET RUN-STATUS-SUCCESSFUL OF USTAT  TO  TRUE
+                       ELSE
+                           SET RUN-STATUS-UNSUCCESSFUL OF USTAT
+                                   TO  TRUE
+                           SET CONTINUE-JOB-NO OF USTAT  TO  TRUE
+                           DISPLAY 'ON-CALL ALERT -- payroll run '
+                                   'stopped on unrecognized severity, '
+                                   'Company: ' COMPANY OF PSLCT
+                       END-IF
+                   END-IF
+
+                   DISPLAY 'Message Log Export -- Company: '
+                           COMPANY OF PSLCT
+                   DISPLAY '  Message Set: '
+                        MESSAGE-SET-NBR OF SELECT-DATA OF S-RTNCDOFF
+                           '  Message Number: '
+                        MESSAGE-NBR OF SELECT-DATA OF S-RTNCDOFF
+                           '  Severity: '
+                        MSG-SEVERITY-CD OF SELECT-DATA OF S-RTNCDOFF
+
+                   SET ACTION-OPEN OF W-MSGEXPARM  TO  TRUE
+                   CALL 'CCCMSGEX' USING  W-MSGEXPARM
+                   IF RETURN-CD-FAILURE OF W-MSGEXPARM
+
+                       DISPLAY 'CCCMSGEX(OPEN) FAILED -- Company: '
+                               COMPANY OF PSLCT
+                   END-IF
+
+                   MOVE COMPANY OF PSLCT  TO  COMPANY OF W-MSGEXPARM
+                   MOVE MESSAGE-SET-NBR OF SELECT-DATA OF S-RTNCDOFF
+                           TO  MESSAGE-SET-NBR OF W-MSGEXPARM
+                   MOVE MESSAGE-NBR OF SELECT-DATA OF S-RTNCDOFF
+                           TO  MESSAGE-NBR OF W-MSGEXPARM
+                   MOVE MSG-SEVERITY-CD OF SELECT-DATA OF S-RTNCDOFF
+                           TO  MSG-SEVERITY-CD OF W-MSGEXPARM
+                   SET ACTION-WRITE OF W-MSGEXPARM  TO  TRUE
+                   CALL 'CCCMSGEX' USING  W-MSGEXPARM
+
+                   PERFORM UNTIL RTNCD-END OF SQLRT
+
+                       INITIALIZE SELECT-DATA OF S-RTNCDOFF
+                       CALL 'PTPSQLRT' USING   ACTION-FETCH OF SQLRT
+                                               SQLRT
+                                               SQL-CURSOR-COMMON
+                                                       OF SQLRT
+                       IF RTNCD-ERROR OF SQLRT
+
+                           IF NOT RTNCD-END OF SQLRT
+
+                               MOVE 'CHECK MESSAGES RTNCDOFF(FETCH)'
+                                       TO  ERR-SECTION OF SQLRT
+                               PERFORM ZZ000-SQL-ERROR
+                           END-IF
+                       ELSE
+                           DISPLAY '  Message Set: '
+                            MESSAGE-SET-NBR OF SELECT-DATA OF S-RTNCDOFF
+                               '  Message Number: '
+                            MESSAGE-NBR OF SELECT-DATA OF S-RTNCDOFF
+                               '  Severity: '
+                            MSG-SEVERITY-CD OF SELECT-DATA OF S-RTNCDOFF
+
+                           MOVE MESSAGE-SET-NBR OF SELECT-DATA
+                                   OF S-RTNCDOFF
+                                   TO  MESSAGE-SET-NBR OF W-MSGEXPARM
+                           MOVE MESSAGE-NBR OF SELECT-DATA OF S-RTNCDOFF
+                                   TO  MESSAGE-NBR OF W-MSGEXPARM
+                           MOVE MSG-SEVERITY-CD OF SELECT-DATA
+                                   OF S-RTNCDOFF
+                                   TO  MSG-SEVERITY-CD OF W-MSGEXPARM
+                           SET ACTION-WRITE OF W-MSGEXPARM  TO  TRUE
+                           CALL 'CCCMSGEX' USING  W-MSGEXPARM
+                       END-IF
+                   END-PERFORM
+
+                   SET ACTION-CLOSE OF W-MSGEXPARM  TO  TRUE
+                   CALL 'CCCMSGEX' USING  W-MSGEXPARM
+
+                   SET RTNCD-OK OF SQLRT  TO  TRUE
                END-IF
            END-IF
 
