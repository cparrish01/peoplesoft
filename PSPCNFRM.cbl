@@ -45,6 +45,21 @@
       *    10/08/01 PNS And again for HR 8.01 Upgrade                  *
       *    06/01/06 PNS And again for HR 8.9 Upgrade                   *
       *    10/09/10 PNS And again for HR 9.1 Upgrade                   *
+      *    08/09/26 TJM Added a check-number gap and duplicate report, *
+      *       run once per Confirmation through PSPCKNBR's verify-     *
+      *       forms mode.                                              *
+      *    08/09/26 TJM Added an audit log entry ahead of the Rapid    *
+      *       Entry Paysheet cleanup delete.                           *
+      *    08/09/26 TJM Added a confirmation totals summary display.   *
+      *    08/09/26 TJM Let a reversal confirmation's run control      *
+      *       bound reversal pages by PAGE-NO-THRU, so a single page   *
+      *       can be re-confirmed instead of the whole run.            *
+      *    08/09/26 TJM Added a pre-confirm check comparing deduction- *
+      *       period counts against the totals PSPPYRUN recorded at   *
+      *       calc time.                                               *
+      *    08/09/26 TJM Archive the run control row before removing it *
+      *       so an accepted run control's parameters are still on     *
+      *       file after Confirmation completes.                       *
       ******************************************************************
 
       ******************************************************************
@@ -67,10 +82,39 @@
 
        01  W-WK.
            02  TIME-OUT                PIC 99B99B99/99.
+           02  WK-CONF-CNT             PIC 9(5)    COMP.
+           02  WK-DED-PRD-DRIFT-CNT    PIC 9(5)    COMP.
+           02  WK-ONCYC-GROSS-TOT      PIC S9(9)V99  COMP-3.
+           02  WK-ONCYC-NET-TOT        PIC S9(9)V99  COMP-3.
+           02  WK-ONCYC-DED-TOT        PIC S9(9)V99  COMP-3.
+           02  WK-OFFCYC-GROSS-TOT     PIC S9(9)V99  COMP-3.
+           02  WK-OFFCYC-NET-TOT       PIC S9(9)V99  COMP-3.
+           02  WK-OFFCYC-DED-TOT       PIC S9(9)V99  COMP-3.
+           02  WK-DATE.
+               03  WK-YR               PIC X(4).
+               03  WK-NUM-YR    REDEFINES WK-YR   PIC 9(4).
+               03  FILLER              PIC X.
+               03  WK-MO               PIC X(2).
+               03  FILLER              PIC X.
+               03  WK-DAY              PIC X(2).
+      *    Same deduction-period code table and counting scheme as
+      *    PSPPYRUN's NB200-COUNT-DED-PERIODS, kept here so the
+      *    "current" side of MI000's comparison is computed the same
+      *    way the calc-time baseline in S-CALCCMP was.
+           02  WK-DED-PERIODS.
+               03  FILLER              PIC X(9)    VALUE '123456789'.
+           02  WK-DED-PRD-ARRAY REDEFINES WK-DED-PERIODS.
+               03  WK-DED-PERIOD       PIC X       OCCURS 9.
+           02  WK-IDX                  PIC 9999    COMP.
+           02  WK-EXTRA-FUTURE-CNT     PIC 9(5)    COMP  OCCURS 4.
+           02  WK-EXTRA-CONF-CNT       PIC 9(5)    COMP  OCCURS 4.
+           02  WK-DED-PRD-CD-CNT       PIC 9       COMP  VALUE 9.
+           02  WK-DED-PRD-VNDR-CNT     PIC 9       COMP  VALUE 5.
 
 
        01  W-DSP.
            02  PAGE-NO                 PIC ZZZZ9.
+           02  CONF-CNT                PIC ZZZZ9.
 
 
        01  W-PASS.
@@ -80,6 +124,9 @@
        01  W-SW.
            02  FETCH-CAL-SW            PIC X       VALUE SPACE.
                88  FETCH-CAL-END                   VALUE 'E'.
+           02  DED-PRD-DRIFT-SW        PIC X       VALUE 'N'.
+               88  DED-PRD-DRIFT-YES               VALUE 'Y'.
+               88  DED-PRD-DRIFT-NO                VALUE 'N'.
 
 
        01  W-NET-PARAM.
@@ -165,6 +212,24 @@
                03  BATCH-RUN-ID        PIC X(30).
                03  FILLER              PIC X       VALUE 'Z'.
 
+
+      /*****************************************************************
+      *            PAY_CONF_RUNCTL ARCHIVE INSERT STMT                 *
+      ******************************************************************
+       01  I-RUNCTLARC.
+           02  SQL-STMT                PIC X(18)   VALUE
+                                                   'PSPCNFRM_I_RCTLARC'.
+
+           02  BIND-SETUP.
+               03  FILLER              PIC X(30)   VALUE ALL 'C'.
+               03  FILLER              PIC X(30)   VALUE ALL 'H'.
+               03  FILLER              PIC X       VALUE 'Z'.
+
+           02  BIND-DATA.
+               03  OPRID               PIC X(30).
+               03  BATCH-RUN-ID        PIC X(30).
+               03  FILLER              PIC X       VALUE 'Z'.
+
       /*****************************************************************
       *            PAY_CALENDAR BUFFER AND STMT                        *
       ******************************************************************
@@ -225,6 +290,46 @@
                03  FILLER              PIC X       VALUE 'Z'.
 
 
+      /*****************************************************************
+      *  PAY_CHECK gross/net/deduction totals, summed for either a     *
+      *  single page (SQL-STMT) or a whole confirmed run (SQL-STMT-    *
+      *  RUN, used for RUN-ID driven on-cycle confirmations that are   *
+      *  not page-scoped).  Rolled into the on-cycle/off-cycle totals  *
+      *  SA010 prints at the end of the run.                           *
+      ******************************************************************
+       01  S-PAYAMT.
+           02  SQL-STMT                PIC X(18)   VALUE
+                                                   'PSPCNFRM_S_PAGEAMT'.
+           02  SQL-STMT-RUN             PIC X(18)   VALUE
+                                                   'PSPCNFRM_S_RUNAMT'.
+
+           02  BIND-SETUP.
+               03  FILLER              PIC X(10)   VALUE ALL 'C'.
+               03  FILLER              PIC X(10)   VALUE ALL 'H'.
+               03  FILLER              PIC X(10)   VALUE ALL 'D'.
+               03  PAGE-NO-SETUP       PIC X(4)    VALUE ALL 'I'.
+               03  FILLER              PIC X       VALUE 'Z'.
+
+           02  BIND-DATA.
+               03  COMPANY             PIC X(10).
+               03  PAYGROUP            PIC X(10).
+               03  PAY-END-DT          PIC X(10).
+               03  PAGE-NO             PIC 99999               COMP.
+               03  FILLER              PIC X       VALUE 'Z'.
+
+           02  SELECT-SETUP.
+               03  FILLER              PIC X(4)    VALUE ALL 'P'.
+               03  FILLER              PIC X(4)    VALUE ALL 'P'.
+               03  FILLER              PIC X(4)    VALUE ALL 'P'.
+               03  FILLER              PIC X       VALUE 'Z'.
+
+           02  SELECT-DATA.
+               03  GROSS-PAY-TOT       PIC S9(9)V99            COMP-3.
+               03  NET-PAY-TOT         PIC S9(9)V99            COMP-3.
+               03  DED-AMT-TOT         PIC S9(9)V99            COMP-3.
+               03  FILLER              PIC X       VALUE 'Z'.
+
+
       /*****************************************************************
       *            PAY_CALENDAR BUFFER AND STMT                        *
       ******************************************************************
@@ -430,6 +535,94 @@
                03  FILLER              PIC X       VALUE 'Z'.
 
 
+      /*****************************************************************
+      *      RAPID ENTRY PAYSHEET DELETE AUDIT: SQL BUFFER AND STMT    *
+      ******************************************************************
+       01  I-RPDAUD.
+           02  SQL-STMT                PIC X(18)   VALUE
+                                                   'PSPCNFRM_I_RPDAUD'.
+
+           02  BIND-SETUP.
+               03  FILLER              PIC X(10)   VALUE ALL 'C'.
+               03  FILLER              PIC X       VALUE ALL 'H'.
+               03  FILLER              PIC X(4)    VALUE ALL 'I'.
+               03  FILLER              PIC X       VALUE 'Z'.
+
+           02  BIND-DATA.
+               03  RUN-ID              PIC X(10).
+               03  OFF-CYCLE           PIC X.
+               03  PROCESS-INSTANCE    PIC S9(9)               COMP.
+               03  FILLER              PIC X       VALUE 'Z'.
+
+
+      /*****************************************************************
+      *      CALC DEDUCTION-PERIOD TOTALS SELECT: SQL BUFFER AND STMT *
+      *      (reads the same calc-completion row PSPPYRUN's           *
+      *      MB000-COMPARE-PRELIM-FINAL writes through I-CALCCMP)     *
+      ******************************************************************
+       01  S-CALCCMP.
+           02  SQL-STMT                PIC X(18)   VALUE
+                                                   'PSPCNFRM_S_CALCCMP'.
+
+           02  BIND-SETUP.
+               03  FILLER              PIC X(10)   VALUE ALL 'C'.
+               03  FILLER              PIC X(10)   VALUE ALL 'H'.
+               03  FILLER              PIC X(10)   VALUE ALL 'D'.
+               03  FILLER              PIC X       VALUE 'Z'.
+
+           02  BIND-DATA.
+               03  COMPANY             PIC X(10).
+               03  PAYGROUP            PIC X(10).
+               03  PAY-END-DT          PIC X(10).
+               03  FILLER              PIC X       VALUE 'Z'.
+
+           02  SELECT-SETUP.
+               03  FILLER              PIC X(4)    VALUE ALL 'I'.
+               03  FILLER              PIC X(4)    VALUE ALL 'I'.
+               03  FILLER              PIC X       VALUE 'Z'.
+
+           02  SELECT-DATA.
+               03  TOT-FUTURE-DED-PRD-CNT
+                                       PIC 9(5)                COMP.
+               03  TOT-CONF-DED-PRD-CNT
+                                       PIC 9(5)                COMP.
+               03  FILLER              PIC X       VALUE 'Z'.
+
+
+      /*****************************************************************
+      *            DED_PERIOD BUFFER AND STMT                          *
+      ******************************************************************
+       01  S-PRDCNT.
+           02  SQL-CURSOR              PIC 9999    VALUE ZERO  COMP.
+           02  SQL-STMT                PIC X(18)   VALUE
+                                                   'PSPCNFRM_S_PRDCNT'.
+
+           02  BIND-SETUP.
+               03  FILLER              PIC X(10)   VALUE ALL 'C'.
+               03  FILLER              PIC X(10)   VALUE ALL 'H'.
+               03  FILLER              PIC X(10)   VALUE ALL 'D'.
+               03  FILLER              PIC X(10)   VALUE ALL 'A'.
+               03  FILLER              PIC X       VALUE ALL 'C'.
+               03  FILLER              PIC X       VALUE ALL 'H'.
+               03  FILLER              PIC X       VALUE 'Z'.
+
+           02  BIND-DATA.
+               03  COMPANY             PIC X(10).
+               03  PAYGROUP            PIC X(10).
+               03  YEAR-BEGIN-DT       PIC X(10).
+               03  YEAR-END-DT         PIC X(10).
+               03  DED-PERIOD          PIC X.
+               03  PAY-CONFIRM-RUN     PIC X.
+               03  FILLER              PIC X       VALUE 'Z'.
+
+           02  SELECT-SETUP.
+               03  FILLER              PIC XX      VALUE ALL 'S'.
+               03  FILLER              PIC X       VALUE 'Z'.
+
+           02  SELECT-DATA.
+               03  DED-PERIOD-COUNT    PIC 999                 COMP.
+               03  FILLER              PIC X       VALUE 'Z'.
+
 
       /*****************************************************************
       *            NETWORK COMMUNICATION                               *
@@ -507,6 +700,10 @@
 
            DISPLAY ' at ' TIME-OUT OF W-WK
                    '.'
+
+           MOVE ZERO  TO  WK-CONF-CNT OF W-WK
+           MOVE ZERO  TO  WK-DED-PRD-DRIFT-CNT OF W-WK
+
            PERFORM GA000-START-RUN
 
            IF NOT RTNCD-USER OF SQLRT
@@ -826,6 +1023,36 @@
        SET-RUN-STAT-PROCESSING-EXIT.
 
 
+      /*****************************************************************
+      *  Copies the run control's parameters to an archive table       *
+      *  ahead of DD000 below removing the row, so an accepted run's   *
+      *  parameters stay on file for later reference instead of being  *
+      *  lost with the row.                                            *
+      ******************************************************************
+       DC000-ARCHIVE-RUNCTL SECTION.
+       DC000.
+      *                                                                *
+      ******************************************************************
+
+           MOVE OPRID OF SQLRT  TO  OPRID OF I-RUNCTLARC
+           MOVE BATCH-RUN-ID OF SQLRT  TO  BATCH-RUN-ID OF I-RUNCTLARC
+
+           CALL 'PTPSQLRT' USING   ACTION-UPDATE OF SQLRT
+                                   SQLRT
+                                   SQL-CURSOR-COMMON OF SQLRT
+                                   SQL-STMT OF I-RUNCTLARC
+                                   BIND-SETUP OF I-RUNCTLARC
+                                   BIND-DATA OF I-RUNCTLARC
+           IF RTNCD-ERROR OF SQLRT
+
+               MOVE 'ARCHIVE-RUNCTL(INSERT)'  TO  ERR-SECTION OF SQLRT
+               PERFORM ZZ000-SQL-ERROR
+           END-IF
+
+           .
+       ARCHIVE-RUNCTL-EXIT.
+
+
       /*****************************************************************
       *                                                                *
        DD000-RUNCTL-ACCEPTED SECTION.
@@ -833,6 +1060,8 @@
       *                                                                *
       ******************************************************************
 
+           PERFORM DC000-ARCHIVE-RUNCTL
+
            MOVE OPRID OF SQLRT  TO  OPRID OF D-RUNCTL
            MOVE BATCH-RUN-ID OF SQLRT  TO  BATCH-RUN-ID OF D-RUNCTL
 
@@ -975,6 +1204,17 @@
                        TO  PAGE-NO OF PSLCT
                MOVE PAGE-NO OF SELECT-DATA OF S-PAGE
                        TO  PAGE-NO-THRU OF PSLCT
+
+      * A run control asking to re-confirm a single reversal page      *
+      * (or a bounded page range) sets PAGE-NO-THRU; once a fetched    *
+      * page runs past that bound, stop instead of confirming the      *
+      * rest of the run's reversal pages.                              *
+               IF PAGE-NO-THRU OF S-RUNCTL  NOT =  ZERO
+                       AND  PAGE-NO OF PSLCT
+                               >  PAGE-NO-THRU OF S-RUNCTL
+
+                   SET FETCH-CAL-END OF W-SW  TO  TRUE
+               END-IF
            END-IF
 
            .
@@ -1118,22 +1358,48 @@
            DISPLAY ' at ' TIME-OUT OF W-WK
                    '.'
 
-           CALL 'PSPPYWK1' USING   SQLRT
-                                   PSLCT
-                                   DARRY
-                                   W-PASS
-           IF RTNCD-ERROR OF SQLRT
+           ADD 1  TO  WK-CONF-CNT OF W-WK
 
-               MOVE 'PROCESS-CONFIRMATION(PSPPYWK1)'
-                        TO  ERR-SECTION OF SQLRT
-               PERFORM ZZ000-SQL-ERROR
+           SET DED-PRD-DRIFT-NO OF W-SW  TO  TRUE
+
+           IF OFF-CYCLE-NO OF PSLCT
+
+               PERFORM MH100-REPORT-VERIFY-FORMS
+
+               IF PUBLIC-SECTOR-YES OF PSLCT  OR
+                  (GOVERNMENT OF PSLCT AND
+                   US-FEDERAL-GOVT OF PSLCT)
+
+                   PERFORM MI000-CHECK-DED-PRD-DRIFT
+               END-IF
            END-IF
 
-           IF RTNCD-OK OF SQLRT
+           IF DED-PRD-DRIFT-YES OF W-SW
 
-               IF OFF-CYCLE-NO OF PSLCT
+               DISPLAY 'Confirmation held for Company: '
+                       COMPANY OF PSLCT
+               DISPLAY '  Pay Group: ' PAYGROUP OF PSLCT
+                       '  Pay End Date: ' PAY-END-DT OF PSLCT
+           ELSE
+               CALL 'PSPPYWK1' USING   SQLRT
+                                       PSLCT
+                                       DARRY
+                                       W-PASS
+               IF RTNCD-ERROR OF SQLRT
 
-                  PERFORM MH000-VERIFY-CHECK-NBR
+                   MOVE 'PROCESS-CONFIRMATION(PSPPYWK1)'
+                            TO  ERR-SECTION OF SQLRT
+                   PERFORM ZZ000-SQL-ERROR
+               END-IF
+
+               IF RTNCD-OK OF SQLRT
+
+                   IF OFF-CYCLE-NO OF PSLCT
+
+                      PERFORM MH000-VERIFY-CHECK-NBR
+                   END-IF
+
+                   PERFORM MA005-ACCUMULATE-CONF-TOTALS
                END-IF
            END-IF
 
@@ -1156,12 +1422,14 @@
 
                IF PROCESS-OFF-RUNID OF PSLCT
                        AND NOT RTNCD-USER OF SQLRT
+                       AND NOT DED-PRD-DRIFT-YES OF W-SW
 
                    SET PAY-OFF-CYCLE-NO OF U-CALOFF  TO  TRUE
                    PERFORM MD100-UPDATE-OFF-CALENDAR
                END-IF
 
                IF NOT RTNCD-USER OF SQLRT
+                       AND NOT DED-PRD-DRIFT-YES OF W-SW
                        AND  (PROCESS-ON-RUNID OF PSLCT
                            OR  (PROCESS-OFF-RUNID OF PSLCT
                            AND  PAY-OFF-CYCLE-CAL OF PSLCT  =  'Y'))
@@ -1184,6 +1452,90 @@
            .
        PROCESS-CONFIRMATION-EXIT.
 
+
+      /*****************************************************************
+      *  Looks up the gross/net/deduction totals PSPPYWK1 just         *
+      *  confirmed and rolls them into the on-cycle/off-cycle running  *
+      *  totals SA010 displays at the end of the run.  NO-RUNID        *
+      *  confirmations are page-scoped; RUN-ID confirmations cover an  *
+      *  entire Company/Pay Group/Pay End Date at once.                *
+      ******************************************************************
+       MA005-ACCUMULATE-CONF-TOTALS SECTION.
+       MA005.
+      *                                                                *
+      ******************************************************************
+
+           MOVE COMPANY OF PSLCT
+                   TO  COMPANY OF BIND-DATA OF S-PAYAMT
+           MOVE PAYGROUP OF PSLCT
+                   TO  PAYGROUP OF BIND-DATA OF S-PAYAMT
+           MOVE PAY-END-DT OF PSLCT
+                   TO  PAY-END-DT OF BIND-DATA OF S-PAYAMT
+
+           IF NO-RUNID OF PSLCT
+
+               MOVE PAGE-NO OF PSLCT
+                       TO  PAGE-NO OF BIND-DATA OF S-PAYAMT
+               MOVE ALL 'I'  TO  PAGE-NO-SETUP OF BIND-SETUP OF S-PAYAMT
+           ELSE
+               MOVE ZERO  TO  PAGE-NO OF BIND-DATA OF S-PAYAMT
+               MOVE ALL 'Z'  TO  PAGE-NO-SETUP OF BIND-SETUP OF S-PAYAMT
+               MOVE SQL-STMT-RUN OF S-PAYAMT  TO  SQL-STMT OF S-PAYAMT
+           END-IF
+
+           CALL 'PTPSQLRT' USING   ACTION-SELECT OF SQLRT
+                                   SQLRT
+                                   SQL-CURSOR-COMMON OF SQLRT
+                                   SQL-STMT OF S-PAYAMT
+                                   BIND-SETUP OF S-PAYAMT
+                                   BIND-DATA OF S-PAYAMT
+                                   SELECT-SETUP OF S-PAYAMT
+                                   SELECT-DATA OF S-PAYAMT
+           IF RTNCD-ERROR OF SQLRT
+
+               MOVE 'ACCUMULATE-CONF-TOTALS(SELECT)'
+                       TO  ERR-SECTION OF SQLRT
+               PERFORM ZZ000-SQL-ERROR
+           END-IF
+
+           INITIALIZE SELECT-DATA OF S-PAYAMT
+
+           CALL 'PTPSQLRT' USING   ACTION-FETCH OF SQLRT
+                                   SQLRT
+                                   SQL-CURSOR-COMMON OF SQLRT
+           IF RTNCD-ERROR OF SQLRT
+
+               IF RTNCD-END OF SQLRT
+
+                   SET RTNCD-OK OF SQLRT  TO  TRUE
+               ELSE
+                   MOVE 'ACCUMULATE-CONF-TOTALS(FETCH)'
+                           TO  ERR-SECTION OF SQLRT
+                   PERFORM ZZ000-SQL-ERROR
+               END-IF
+           ELSE
+               IF OFF-CYCLE-YES OF PSLCT
+
+                   ADD GROSS-PAY-TOT OF SELECT-DATA OF S-PAYAMT
+                           TO  WK-OFFCYC-GROSS-TOT OF W-WK
+                   ADD NET-PAY-TOT OF SELECT-DATA OF S-PAYAMT
+                           TO  WK-OFFCYC-NET-TOT OF W-WK
+                   ADD DED-AMT-TOT OF SELECT-DATA OF S-PAYAMT
+                           TO  WK-OFFCYC-DED-TOT OF W-WK
+               ELSE
+                   ADD GROSS-PAY-TOT OF SELECT-DATA OF S-PAYAMT
+                           TO  WK-ONCYC-GROSS-TOT OF W-WK
+                   ADD NET-PAY-TOT OF SELECT-DATA OF S-PAYAMT
+                           TO  WK-ONCYC-NET-TOT OF W-WK
+                   ADD DED-AMT-TOT OF SELECT-DATA OF S-PAYAMT
+                           TO  WK-ONCYC-DED-TOT OF W-WK
+               END-IF
+           END-IF
+
+           .
+       ACCUMULATE-CONF-TOTALS-EXIT.
+
+
       /*****************************************************************
       *                                                                *
        MD000-SELECT-OFF-CALENDAR SECTION.
@@ -1305,6 +1657,244 @@
        VERIFY-CHECK-NBR-EXIT.
 
 
+      /*****************************************************************
+      *                                                                *
+       MH100-REPORT-VERIFY-FORMS SECTION.
+       MH100.
+      *  Runs PSPCKNBR in its verify-forms mode ahead of MH000 for     *
+      *  each on-cycle Company/Pay Group/Pay End Date, so check-number *
+      *  gaps and duplicates are reported before this page's checks    *
+      *  print rather than after.                                     *
+      ******************************************************************
+
+           SET OP-VERIFY-FORMS OF PSPCKNBR-L-PASS TO TRUE
+
+           CALL 'PSPCKNBR' USING   SQLRT
+                                   PSLCT
+                                   PSPCKNBR-L-PASS
+
+           IF RTNCD-ERROR OF SQLRT
+
+               MOVE 'REPORT-VERIFY-FORMS'  TO  ERR-SECTION OF SQLRT
+               PERFORM ZZ000-SQL-ERROR
+           END-IF
+
+           DISPLAY 'Check Number Verify-Forms Report run for Company: '
+                   COMPANY OF PSLCT
+           DISPLAY '                 Pay Group: ' PAYGROUP OF PSLCT
+           DISPLAY '                 Pay End Date: ' PAY-END-DT OF PSLCT
+
+           .
+       REPORT-VERIFY-FORMS-EXIT.
+
+
+      /*****************************************************************
+      *                                                                *
+       MH200-COUNT-DED-PERIODS SECTION.
+       MH200.
+      *  Recomputes this page's Company/Pay Group's deduction-period   *
+      *  totals as of right now, the same way PSPPYRUN's               *
+      *  NB200-COUNT-DED-PERIODS counted them at calc time, and leaves *
+      *  the result on PSLCT's TOT-FUTURE-DED-PRD-CNT/                 *
+      *  TOT-CONF-DED-PRD-CNT so MI000 has a real "current" side to    *
+      *  compare against instead of whatever the calendar SELECT left  *
+      *  there.                                                        *
+      ******************************************************************
+
+           MOVE PAY-END-DT OF PSLCT  TO  WK-DATE OF W-WK
+           MOVE '01'                 TO  WK-MO   OF W-WK
+           MOVE '01'                 TO  WK-DAY  OF W-WK
+           MOVE WK-DATE OF W-WK      TO  YEAR-BEGIN-DT OF BIND-DATA
+                                                       OF S-PRDCNT
+           MOVE '12'                 TO  WK-MO   OF W-WK
+           MOVE '31'                 TO  WK-DAY  OF W-WK
+           MOVE WK-DATE OF W-WK      TO  YEAR-END-DT  OF BIND-DATA
+                                                       OF S-PRDCNT
+
+           MOVE COMPANY OF PSLCT     TO  COMPANY OF BIND-DATA
+                                                   OF S-PRDCNT
+           MOVE PAYGROUP OF PSLCT    TO  PAYGROUP OF BIND-DATA
+                                                   OF S-PRDCNT
+
+           MOVE ZERO TO TOT-CONF-DED-PRD-CNT OF PSLCT
+           MOVE ZERO TO TOT-FUTURE-DED-PRD-CNT OF PSLCT
+
+           MOVE 'N'                  TO  PAY-CONFIRM-RUN OF BIND-DATA
+                                                       OF S-PRDCNT
+           PERFORM VARYING WK-IDX OF W-WK  FROM  1  BY  1
+                   UNTIL WK-IDX OF W-WK  >  WK-DED-PRD-CD-CNT OF W-WK
+
+               PERFORM MH250-RETRIEVE-COUNTS
+
+               IF WK-IDX OF W-WK <= WK-DED-PRD-VNDR-CNT OF W-WK
+                   COMPUTE TOT-FUTURE-DED-PRD-CNT OF PSLCT
+                       =   TOT-FUTURE-DED-PRD-CNT OF PSLCT
+                       +   DED-PERIOD-COUNT OF SELECT-DATA OF S-PRDCNT
+               ELSE
+                   MOVE  DED-PERIOD-COUNT OF SELECT-DATA OF S-PRDCNT
+                           TO WK-EXTRA-FUTURE-CNT OF W-WK
+                          (WK-IDX OF W-WK - WK-DED-PRD-VNDR-CNT OF W-WK)
+                   COMPUTE TOT-FUTURE-DED-PRD-CNT OF PSLCT
+                       =   TOT-FUTURE-DED-PRD-CNT OF PSLCT
+                       +   WK-EXTRA-FUTURE-CNT OF W-WK
+                          (WK-IDX OF W-WK - WK-DED-PRD-VNDR-CNT OF W-WK)
+               END-IF
+           END-PERFORM
+
+           MOVE 'Y'                  TO  PAY-CONFIRM-RUN OF BIND-DATA
+                                                       OF S-PRDCNT
+           PERFORM VARYING WK-IDX OF W-WK  FROM  1  BY  1
+                   UNTIL WK-IDX OF W-WK  >  WK-DED-PRD-CD-CNT OF W-WK
+
+               PERFORM MH250-RETRIEVE-COUNTS
+
+               IF WK-IDX OF W-WK <= WK-DED-PRD-VNDR-CNT OF W-WK
+                   COMPUTE TOT-CONF-DED-PRD-CNT OF PSLCT
+                       =   TOT-CONF-DED-PRD-CNT OF PSLCT
+                       +   DED-PERIOD-COUNT OF SELECT-DATA OF S-PRDCNT
+               ELSE
+                   MOVE  DED-PERIOD-COUNT OF SELECT-DATA OF S-PRDCNT
+                           TO WK-EXTRA-CONF-CNT OF W-WK
+                          (WK-IDX OF W-WK - WK-DED-PRD-VNDR-CNT OF W-WK)
+                   COMPUTE TOT-CONF-DED-PRD-CNT OF PSLCT
+                       =   TOT-CONF-DED-PRD-CNT OF PSLCT
+                       +   WK-EXTRA-CONF-CNT OF W-WK
+                          (WK-IDX OF W-WK - WK-DED-PRD-VNDR-CNT OF W-WK)
+               END-IF
+           END-PERFORM
+
+           .
+       COUNT-DED-PERIODS-EXIT.
+
+
+      /*****************************************************************
+      *                                                                *
+       MH250-RETRIEVE-COUNTS SECTION.
+       MH250.
+      *                                                                *
+      ******************************************************************
+
+           MOVE WK-DED-PERIOD OF W-WK (WK-IDX OF W-WK)
+                                   TO DED-PERIOD   OF BIND-DATA
+                                                   OF S-PRDCNT
+
+           CALL 'PTPSQLRT' USING   ACTION-SELECT OF SQLRT
+                                   SQLRT
+                                   SQL-CURSOR-COMMON OF SQLRT
+                                   SQL-STMT OF S-PRDCNT
+                                   BIND-SETUP OF S-PRDCNT
+                                   BIND-DATA OF S-PRDCNT
+                                   SELECT-SETUP OF S-PRDCNT
+                                   SELECT-DATA OF S-PRDCNT
+           IF RTNCD-ERROR OF SQLRT
+
+               MOVE 'SELECT-PRDCNT'  TO  ERR-SECTION OF SQLRT
+               PERFORM ZZ000-SQL-ERROR
+           END-IF
+
+           INITIALIZE SELECT-DATA OF S-PRDCNT
+
+           CALL 'PTPSQLRT' USING   ACTION-FETCH OF SQLRT
+                                   SQLRT
+                                   SQL-CURSOR-COMMON OF SQLRT
+           IF RTNCD-ERROR OF SQLRT
+
+               MOVE 'FETCH-PRDCNT-DATA(CNFRM)'
+                       TO  ERR-SECTION OF SQLRT
+               PERFORM ZZ000-SQL-ERROR
+           END-IF
+
+           .
+       RETRIEVE-COUNTS-EXIT.
+
+
+      /*****************************************************************
+      *                                                                *
+       MI000-CHECK-DED-PRD-DRIFT SECTION.
+       MI000.
+      *  Compares this page's deduction-period totals -- as MH200 just *
+      *  recomputed them fresh, the same way PSPPYRUN counted them at  *
+      *  calc time -- against the totals calc recorded for the same    *
+      *  Company/Pay Group/Pay End Date, BEFORE PSPPYWK1 is called, so *
+      *  a mismatch holds this page's confirmation instead of only     *
+      *  flagging it after the fact.                                   *
+      *  A mismatch means deduction periods have been added, removed,  *
+      *  or renumbered since calc ran; MA000 skips the PSPPYWK1 call   *
+      *  and calendar update for this page when DED-PRD-DRIFT-YES is   *
+      *  set below, and SD000 marks the overall run unsuccessful so an *
+      *  operator has to clear it before the job stream continues.     *
+      ******************************************************************
+
+           PERFORM MH200-COUNT-DED-PERIODS THRU COUNT-DED-PERIODS-EXIT
+
+           MOVE COMPANY OF PSLCT      TO  COMPANY OF BIND-DATA
+                                                   OF S-CALCCMP
+           MOVE PAYGROUP OF PSLCT     TO  PAYGROUP OF BIND-DATA
+                                                   OF S-CALCCMP
+           MOVE PAY-END-DT OF PSLCT   TO  PAY-END-DT OF BIND-DATA
+                                                   OF S-CALCCMP
+
+           CALL 'PTPSQLRT' USING   ACTION-SELECT OF SQLRT
+                                   SQLRT
+                                   SQL-CURSOR-COMMON OF SQLRT
+                                   SQL-STMT OF S-CALCCMP
+                                   BIND-SETUP OF S-CALCCMP
+                                   BIND-DATA OF S-CALCCMP
+                                   SELECT-SETUP OF S-CALCCMP
+                                   SELECT-DATA OF S-CALCCMP
+           IF RTNCD-ERROR OF SQLRT
+
+               MOVE 'CHECK-DED-PRD-DRIFT(SELECT)'
+                       TO  ERR-SECTION OF SQLRT
+               PERFORM ZZ000-SQL-ERROR
+           END-IF
+
+           INITIALIZE SELECT-DATA OF S-CALCCMP
+
+           CALL 'PTPSQLRT' USING   ACTION-FETCH OF SQLRT
+                                   SQLRT
+                                   SQL-CURSOR-COMMON OF SQLRT
+           IF RTNCD-ERROR OF SQLRT
+
+               IF RTNCD-END OF SQLRT
+
+                   SET RTNCD-OK OF SQLRT  TO  TRUE
+               ELSE
+                   MOVE 'CHECK-DED-PRD-DRIFT(FETCH)'
+                           TO  ERR-SECTION OF SQLRT
+                   PERFORM ZZ000-SQL-ERROR
+               END-IF
+           ELSE
+               IF TOT-FUTURE-DED-PRD-CNT OF SELECT-DATA OF S-CALCCMP
+                       NOT =  TOT-FUTURE-DED-PRD-CNT OF PSLCT
+                   OR  TOT-CONF-DED-PRD-CNT OF SELECT-DATA OF S-CALCCMP
+                       NOT =  TOT-CONF-DED-PRD-CNT OF PSLCT
+
+                   ADD 1  TO  WK-DED-PRD-DRIFT-CNT OF W-WK
+                   SET DED-PRD-DRIFT-YES OF W-SW  TO  TRUE
+
+                   DISPLAY 'HOLD -- Deduction-period counts have '
+                           'changed since calc for Company: '
+                           COMPANY OF PSLCT
+                   DISPLAY '  Pay Group: ' PAYGROUP OF PSLCT
+                           '  Pay End Date: ' PAY-END-DT OF PSLCT
+                   DISPLAY '  At Calc -- Future: '
+                           TOT-FUTURE-DED-PRD-CNT OF SELECT-DATA
+                                   OF S-CALCCMP
+                           '  Confirmed: '
+                           TOT-CONF-DED-PRD-CNT OF SELECT-DATA
+                                   OF S-CALCCMP
+                   DISPLAY '  At Confirm -- Future: '
+                           TOT-FUTURE-DED-PRD-CNT OF PSLCT
+                           '  Confirmed: '
+                           TOT-CONF-DED-PRD-CNT OF PSLCT
+               END-IF
+           END-IF
+
+           .
+       CHECK-DED-PRD-DRIFT-EXIT.
+
+
 
       /*****************************************************************
       *                                                                *
@@ -1357,6 +1947,8 @@
                PERFORM ZZ100-NET-TERMINATE
            END-IF
 
+           PERFORM SA010-DISPLAY-CONF-SUMMARY
+
            ACCEPT TIME-OUT OF W-WK  FROM  TIME
            INSPECT TIME-OUT OF W-WK CONVERTING SPACE TO ':'
            INSPECT TIME-OUT OF W-WK CONVERTING '/' TO '.'
@@ -1367,6 +1959,42 @@
        TERM-EXIT.
 
 
+      /*****************************************************************
+      *                                                                *
+       SA010-DISPLAY-CONF-SUMMARY SECTION.
+       SA010.
+      *  Displays a one-line confirmation totals summary -- the number *
+      *  of pages/run-controls this run actually confirmed, plus the   *
+      *  on-cycle/off-cycle gross/net/deduction totals MA005 rolled up *
+      *  -- so the job log carries these totals without a reader       *
+      *  having to count "Confirmation started for" lines by hand.     *
+      ******************************************************************
+
+           MOVE WK-CONF-CNT OF W-WK  TO  CONF-CNT OF W-DSP
+
+           DISPLAY 'Confirmation totals summary -- Confirmations '
+                   'processed: ' CONF-CNT OF W-DSP
+
+           DISPLAY '  On-Cycle  Gross/Net/Deduction: '
+                   WK-ONCYC-GROSS-TOT OF W-WK ' / '
+                   WK-ONCYC-NET-TOT OF W-WK ' / '
+                   WK-ONCYC-DED-TOT OF W-WK
+
+           DISPLAY '  Off-Cycle Gross/Net/Deduction: '
+                   WK-OFFCYC-GROSS-TOT OF W-WK ' / '
+                   WK-OFFCYC-NET-TOT OF W-WK ' / '
+                   WK-OFFCYC-DED-TOT OF W-WK
+
+           IF WK-DED-PRD-DRIFT-CNT OF W-WK  NOT =  ZERO
+
+               DISPLAY '  Deduction-Period Drifts Held: '
+                       WK-DED-PRD-DRIFT-CNT OF W-WK
+           END-IF
+
+           .
+       DISPLAY-CONF-SUMMARY-EXIT.
+
+
       /*****************************************************************
       *                                                                *
        SA050-FIND-ERR-MSG-FND SECTION.
@@ -1482,6 +2110,14 @@
 
            COPY CCCMSGCK.
 
+           IF WK-DED-PRD-DRIFT-CNT OF W-WK  NOT =  ZERO
+
+               SET RUN-STATUS-UNSUCCESSFUL OF USTAT  TO  TRUE
+               SET CONTINUE-JOB-NO OF USTAT          TO  TRUE
+               DISPLAY 'ON-CALL ALERT -- confirmation held on '
+                       'deduction-period drift, Run: ' RUN-ID OF PSLCT
+           END-IF
+
            CALL 'PTPUSTAT' USING   SQLRT
                                    USTAT
            IF RTNCD-ERROR OF SQLRT
@@ -1505,6 +2141,8 @@
            MOVE RUN-ID OF PSLCT TO RUN-ID OF D-RPDET
            MOVE OFF-CYCLE OF PSLCT TO OFF-CYCLE OF D-RPDET
 
+           PERFORM TB000-AUDIT-RAPID-DELETE
+
            CALL 'PTPSQLRT' USING   ACTION-UPDATE OF SQLRT
                                    SQLRT
                                    SQL-CURSOR-COMMON OF SQLRT
@@ -1569,6 +2207,40 @@
        DELETE-RAPID-PAYSHEETS-EXIT.
 
 
+      /*****************************************************************
+      *                                                                *
+       TB000-AUDIT-RAPID-DELETE SECTION.
+       TB000.
+      *  Logs an audit record ahead of the Rapid Entry Paysheet        *
+      *  cleanup, so a Run ID/Off Cycle combination whose paysheets    *
+      *  were removed by TA000 above can still be traced afterward.    *
+      ******************************************************************
+
+           MOVE CORR BIND-DATA OF D-RPDET  TO  BIND-DATA OF I-RPDAUD
+           MOVE PROCESS-INSTANCE OF SQLRT
+                   TO  PROCESS-INSTANCE OF BIND-DATA OF I-RPDAUD
+
+           CALL 'PTPSQLRT' USING   ACTION-UPDATE OF SQLRT
+                                   SQLRT
+                                   SQL-CURSOR-COMMON OF SQLRT
+                                   SQL-STMT OF I-RPDAUD
+                                   BIND-SETUP OF I-RPDAUD
+                                   BIND-DATA OF I-RPDAUD
+
+           IF RTNCD-ERROR OF SQLRT
+
+               MOVE 'AUDIT-RAPID-DELETE'  TO  ERR-SECTION OF SQLRT
+               PERFORM ZZ000-SQL-ERROR
+           END-IF
+
+           DISPLAY 'Rapid Entry Paysheet cleanup audit logged for Run: '
+                   RUN-ID OF D-RPDET
+           DISPLAY '                 Off Cycle: ' OFF-CYCLE OF D-RPDET
+
+           .
+       AUDIT-RAPID-DELETE-EXIT.
+
+
       /*****************************************************************
       *                                                                *
        ZP000-NET-ERROR SECTION.
