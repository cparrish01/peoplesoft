@@ -29,10 +29,18 @@
 
            02  SELECT-SETUP.
                03  FILLER              PIC X       VALUE ALL 'C'.
+               03  FILLER              PIC X       VALUE ALL 'C'.
+               03  FILLER              PIC XX      VALUE ALL 'S'.
+               03  FILLER              PIC XX      VALUE ALL 'S'.
                03  FILLER              PIC X       VALUE 'Z'.
 
            02  SELECT-DATA.
                03  SELECT-X            PIC X.
+               03  MSG-SEVERITY-CD     PIC X.
+                   88  MSG-SEVERITY-ERROR         VALUE 'E'.
+                   88  MSG-SEVERITY-WARNING       VALUE 'W'.
+               03  MESSAGE-SET-NBR     PIC 9(4)                COMP.
+               03  MESSAGE-NBR         PIC 9(4)                COMP.
                03  FILLER              PIC X       VALUE 'Z'.
 
 
@@ -47,25 +55,51 @@
                03  FILLER              PIC X(10)   VALUE ALL 'C'.
                03  FILLER              PIC X(10)   VALUE ALL 'H'.
                03  FILLER              PIC X(10)   VALUE ALL 'D'.
-               03  FILLER              PIC XX      VALUE ALL 'S'.
-               03  FILLER              PIC XX      VALUE ALL 'M'.
+               03  FILLER              PIC X(4)    VALUE ALL 'I'.
+               03  FILLER              PIC X(4)    VALUE ALL 'I'.
                03  FILLER              PIC X       VALUE 'Z'.
 
            02  BIND-DATA.
                03  COMPANY             PIC X(10).
                03  PAYGROUP            PIC X(10).
                03  PAY-END-DT          PIC X(10).
-               03  PAGE-NO             PIC 9999                COMP.
-               03  PAGE-NO-THRU        PIC 9999                COMP.
+               03  PAGE-NO             PIC 99999               COMP.
+               03  PAGE-NO-THRU        PIC 99999               COMP.
                03  FILLER              PIC X       VALUE 'Z'.
 
            02  SELECT-SETUP.
                03  FILLER              PIC X       VALUE ALL 'C'.
+               03  FILLER              PIC X       VALUE ALL 'C'.
+               03  FILLER              PIC XX      VALUE ALL 'S'.
+               03  FILLER              PIC XX      VALUE ALL 'S'.
                03  FILLER              PIC X       VALUE 'Z'.
 
            02  SELECT-DATA.
                03  SELECT-X            PIC X.
+               03  MSG-SEVERITY-CD     PIC X.
+                   88  MSG-SEVERITY-ERROR         VALUE 'E'.
+                   88  MSG-SEVERITY-WARNING       VALUE 'W'.
+               03  MESSAGE-SET-NBR     PIC 9(4)                COMP.
+               03  MESSAGE-NBR         PIC 9(4)                COMP.
                03  FILLER              PIC X       VALUE 'Z'.
 
 
+      /*****************************************************************
+      *  CALL PARM FOR CCCMSGEX, WHICH WRITES THE MESSAGES CHECKED     *
+      *  ABOVE OUT TO THE MESSAGE EXPORT FILE.                         *
+      ******************************************************************
+       01  W-MSGEXPARM.
+           02  ACTION-CD               PIC X.
+               88  ACTION-OPEN                     VALUE 'O'.
+               88  ACTION-WRITE                    VALUE 'W'.
+               88  ACTION-CLOSE                    VALUE 'C'.
+           02  RETURN-CD               PIC 99      COMP.
+               88  RETURN-CD-SUCCESS               VALUE 0.
+               88  RETURN-CD-FAILURE               VALUE 99.
+           02  RUN-ID                  PIC X(10).
+           02  COMPANY                 PIC X(10).
+           02  MESSAGE-SET-NBR         PIC 9(4)    COMP.
+           02  MESSAGE-NBR             PIC 9(4)    COMP.
+           02  MSG-SEVERITY-CD         PIC X.
+
 
